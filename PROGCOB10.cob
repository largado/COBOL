@@ -0,0 +1,300 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB10.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 09/08/2026.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: UTILITARIO DE EXPURGO POR RETENCAO. COMPARA A
+001000* DATA GRAVADA EM CADA REGISTRO DO STUDENT-MASTER
+001100* (SM-DATA-MATRICULA) E DO AUDITLOG (AR-DATA-EXECUCAO) COM A
+001200* DATA DE HOJE, USANDO O MESMO WRK-DATA QUE O TESTE1 JA
+001300* MONTA A PARTIR DO RELOGIO DO SISTEMA, E REMOVE O QUE FOR
+001400* MAIS VELHO QUE A POLITICA DE RETENCAO (5 ANOS LETIVOS).
+001500* REGISTROS DO STUDENT-MASTER SAO APAGADOS NO PROPRIO ARQUIVO
+001600* INDEXADO; O AUDITLOG E SEQUENCIAL, ENTAO OS REGISTROS QUE
+001700* FICAM SAO REESCRITOS EM AUDITNEW PARA O JCL TROCAR PELO
+001800* AUDITLOG ANTIGO NO PROXIMO PASSO DO JOB. UM RELATORIO DE
+001900* EXPURGO LISTA TUDO O QUE FOI REMOVIDO.
+002000*
+002100* MODIFICATION HISTORY
+002200* DATE       INIT  DESCRIPTION
+002300* 09/08/2026 ALEX  ORIGINAL
+002400******************************************************************
+002500  ENVIRONMENT DIVISION.
+002600  CONFIGURATION SECTION.
+002700  SOURCE-COMPUTER. IBM-370.
+002800  OBJECT-COMPUTER. IBM-370.
+002900  INPUT-OUTPUT SECTION.
+003000  FILE-CONTROL.
+003100      SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMAS
+003200          ORGANIZATION IS INDEXED
+003300          ACCESS MODE IS SEQUENTIAL
+003400          RECORD KEY IS SM-STUDENT-ID
+003500          FILE STATUS IS WS-STUDMAS-STATUS.
+003600      SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+003700          ORGANIZATION IS SEQUENTIAL
+003800          FILE STATUS IS WS-AUDITLOG-STATUS.
+003900      SELECT AUDIT-PURGE-FILE ASSIGN TO AUDITNEW
+004000          ORGANIZATION IS SEQUENTIAL
+004100          FILE STATUS IS WS-AUDITNEW-STATUS.
+004200      SELECT PURGE-REPORT-FILE ASSIGN TO PURGERPT
+004300          ORGANIZATION IS LINE SEQUENTIAL
+004400          FILE STATUS IS WS-PURGERPT-STATUS.
+004500  DATA DIVISION.
+004600  FILE SECTION.
+004700  FD  STUDENT-MASTER-FILE
+004800      LABEL RECORDS ARE STANDARD.
+004900  COPY STUDMAS.
+005000  FD  AUDIT-LOG-FILE
+005100      LABEL RECORDS ARE STANDARD.
+005200  COPY AUDITREC.
+005300  FD  AUDIT-PURGE-FILE
+005400      LABEL RECORDS ARE STANDARD.
+005500  01  AP-RECORD                   PIC X(32).
+005600  FD  PURGE-REPORT-FILE
+005700      LABEL RECORDS ARE STANDARD.
+005800  01  PR-LINE                     PIC X(80).
+005900  WORKING-STORAGE SECTION.
+006000******************************************************************
+006100* SWITCHES
+006200******************************************************************
+006300  01  WS-SWITCHES.
+006400      05  WS-STUDMAS-EOF-SW      PIC X(01) VALUE 'N'.
+006500          88  WS-STUDMAS-EOF               VALUE 'Y'.
+006600      05  WS-AUDITLOG-EOF-SW     PIC X(01) VALUE 'N'.
+006700          88  WS-AUDITLOG-EOF              VALUE 'Y'.
+006800******************************************************************
+006900* FILE STATUS AND COUNTERS
+007000******************************************************************
+007100  01  WS-FILE-STATUSES.
+007200      05  WS-STUDMAS-STATUS      PIC X(02) VALUE '00'.
+007300          88  WS-STUDMAS-OK               VALUE '00'.
+007400      05  WS-AUDITLOG-STATUS     PIC X(02) VALUE '00'.
+007500          88  WS-AUDITLOG-OK              VALUE '00'.
+007600      05  WS-AUDITNEW-STATUS     PIC X(02) VALUE '00'.
+007700          88  WS-AUDITNEW-OK              VALUE '00'.
+007800      05  WS-PURGERPT-STATUS     PIC X(02) VALUE '00'.
+007900          88  WS-PURGERPT-OK              VALUE '00'.
+008000  01  WS-COUNTERS COMP.
+008100      05  WS-ALUNOS-LIDOS        PIC 9(05) VALUE ZERO.
+008200      05  WS-ALUNOS-REMOVIDOS    PIC 9(05) VALUE ZERO.
+008300      05  WS-AUDIT-LIDOS         PIC 9(05) VALUE ZERO.
+008400      05  WS-AUDIT-RETIDOS       PIC 9(05) VALUE ZERO.
+008500      05  WS-AUDIT-REMOVIDOS     PIC 9(05) VALUE ZERO.
+008600******************************************************************
+008700* RUN DATE - SAME STRUCTURE TESTE1 USES FOR THE SYSTEM DATE
+008800******************************************************************
+008900  01  WRK-DATA.
+009000      05  WRK-ANO                PIC 9(04) VALUE ZEROS.
+009100      05  WRK-MES                PIC 9(02) VALUE ZEROS.
+009200      05  WRK-DIA                PIC 9(02) VALUE ZEROS.
+009300  01  WRK-DATA-YYYYMMDD REDEFINES WRK-DATA PIC 9(08).
+009400******************************************************************
+009500* RETENTION CUTOFF DATE - TODAY'S YEAR LESS THE RETENTION
+009600* PERIOD, SAME MONTH/DAY - ANY RECORD DATED EARLIER THAN
+009700* THIS IS OUT OF POLICY
+009800******************************************************************
+009900  77  WRK-RETENCAO-ANOS           PIC 9(02) VALUE 5.
+010000  77  WRK-ANO-LIMITE              PIC 9(04) COMP.
+010100  01  WRK-DATA-LIMITE.
+010200      05  WRK-LIMITE-ANO         PIC 9(04) VALUE ZEROS.
+010300      05  WRK-LIMITE-MES         PIC 9(02) VALUE ZEROS.
+010400      05  WRK-LIMITE-DIA         PIC 9(02) VALUE ZEROS.
+010500  01  WRK-DATA-LIMITE-YYYYMMDD REDEFINES WRK-DATA-LIMITE
+010600      PIC 9(08).
+010700******************************************************************
+010800* SHARED DATE-OUTPUT FIELDS (SEE DATEFMT.CPY)
+010900******************************************************************
+011000  COPY DATEFMT.
+011100******************************************************************
+011200* PURGE REPORT LINE LAYOUTS
+011300******************************************************************
+011400  01  WS-HEADER-1.
+011500      05  FILLER                 PIC X(35)
+011600          VALUE 'RELATORIO DE EXPURGO POR RETENCAO'.
+011700  01  WS-HEADER-2.
+011800      05  FILLER                 PIC X(17)
+011900          VALUE 'DATA DO EXPURGO: '.
+012000      05  WH2-DATA               PIC X(10).
+012100      05  FILLER                 PIC X(18)
+012200          VALUE ' LIMITE DE CORTE: '.
+012300      05  WH2-LIMITE             PIC 9(08).
+012400  01  WS-DETAIL-STUDENT.
+012500      05  FILLER                 PIC X(04) VALUE SPACES.
+012600      05  FILLER                 PIC X(18)
+012700          VALUE 'STUDMAS REMOVIDO: '.
+012800      05  WD-SM-ID               PIC X(06).
+012900      05  FILLER                 PIC X(01) VALUE SPACE.
+013000      05  WD-SM-NOME             PIC X(20).
+013100      05  FILLER                 PIC X(01) VALUE SPACE.
+013200      05  WD-SM-DATA             PIC 9(08).
+013300  01  WS-DETAIL-AUDIT.
+013400      05  FILLER                 PIC X(04) VALUE SPACES.
+013500      05  FILLER                 PIC X(19)
+013600          VALUE 'AUDITLOG REMOVIDO: '.
+013700      05  WD-AR-ID               PIC X(06).
+013800      05  FILLER                 PIC X(01) VALUE SPACE.
+013900      05  WD-AR-DATA             PIC 9(08).
+014000  01  WS-FOOTER-LINE.
+014100      05  FILLER                 PIC X(27)
+014200          VALUE 'STUDMAS LIDOS/REMOVIDOS..: '.
+014300      05  WF-SM-LIDOS            PIC ZZZZ9.
+014400      05  FILLER                 PIC X(01) VALUE '/'.
+014500      05  WF-SM-REMOVIDOS        PIC ZZZZ9.
+014600  01  WS-FOOTER-LINE-2.
+014700      05  FILLER                 PIC X(28)
+014800          VALUE 'AUDITLOG LIDOS/RETIDOS/REM: '.
+014900      05  WF-AR-LIDOS            PIC ZZZZ9.
+015000      05  FILLER                 PIC X(01) VALUE '/'.
+015100      05  WF-AR-RETIDOS          PIC ZZZZ9.
+015200      05  FILLER                 PIC X(01) VALUE '/'.
+015300      05  WF-AR-REMOVIDOS        PIC ZZZZ9.
+015400  PROCEDURE DIVISION.
+015500******************************************************************
+015600* 0000-MAINLINE
+015700* CONTROLS THE OVERALL FLOW OF THE RETENTION PURGE RUN
+015800******************************************************************
+015900  0000-MAINLINE.
+016000      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016100      PERFORM 2000-PURGE-STUDENT-MASTER THRU 2000-EXIT
+016200          UNTIL WS-STUDMAS-EOF.
+016300      PERFORM 3000-PURGE-AUDIT-LOG THRU 3000-EXIT
+016400          UNTIL WS-AUDITLOG-EOF.
+016500      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+016600      GOBACK.
+016700******************************************************************
+016800* 1000-INITIALIZE
+016900* OPENS ALL FILES, WORKS OUT THE RETENTION CUTOFF DATE AND
+017000* PRIMES BOTH READS
+017100******************************************************************
+017200  1000-INITIALIZE.
+017300      ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+017400      PERFORM 9810-FORMATAR-DDMMYYYY THRU 9810-EXIT.
+017500      MOVE DATEFMT-DDMMYYYY TO WH2-DATA.
+017600      COMPUTE WRK-ANO-LIMITE = WRK-ANO - WRK-RETENCAO-ANOS.
+017700      MOVE WRK-ANO-LIMITE TO WRK-LIMITE-ANO.
+017800      MOVE WRK-MES TO WRK-LIMITE-MES.
+017900      MOVE WRK-DIA TO WRK-LIMITE-DIA.
+018000      MOVE WRK-DATA-LIMITE-YYYYMMDD TO WH2-LIMITE.
+018100      OPEN I-O STUDENT-MASTER-FILE.
+018200      OPEN INPUT AUDIT-LOG-FILE.
+018300      OPEN OUTPUT AUDIT-PURGE-FILE.
+018400      OPEN OUTPUT PURGE-REPORT-FILE.
+018500      IF NOT WS-STUDMAS-OK OR NOT WS-AUDITLOG-OK
+018600          OR NOT WS-AUDITNEW-OK OR NOT WS-PURGERPT-OK
+018700          DISPLAY 'PROGCOB10 - ERRO AO ABRIR ARQUIVOS: '
+018800              WS-STUDMAS-STATUS ' / ' WS-AUDITLOG-STATUS ' / '
+018900              WS-AUDITNEW-STATUS ' / ' WS-PURGERPT-STATUS
+019000          MOVE 'Y' TO WS-STUDMAS-EOF-SW
+019100          MOVE 'Y' TO WS-AUDITLOG-EOF-SW
+019200          GO TO 1000-EXIT
+019300      END-IF.
+019400      WRITE PR-LINE FROM WS-HEADER-1.
+019500      WRITE PR-LINE FROM WS-HEADER-2.
+019600      PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+019700      PERFORM 3100-READ-AUDIT THRU 3100-EXIT.
+019800  1000-EXIT.
+019900      EXIT.
+020000******************************************************************
+020100* 2000-PURGE-STUDENT-MASTER
+020200* REMOVES A STUDENT-MASTER RECORD WHOSE ENROLLMENT DATE IS
+020300* OLDER THAN THE RETENTION CUTOFF, READS THE NEXT ONE
+020400******************************************************************
+020500  2000-PURGE-STUDENT-MASTER.
+020600      IF SM-DATA-MATRICULA < WRK-DATA-LIMITE-YYYYMMDD
+020700          PERFORM 2200-REMOVE-STUDENT THRU 2200-EXIT
+020800      END-IF.
+020900      PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+021000  2000-EXIT.
+021100      EXIT.
+021200******************************************************************
+021300* 2100-READ-STUDENT
+021400* READS THE NEXT STUDENT-MASTER RECORD, SETS THE EOF SWITCH
+021500******************************************************************
+021600  2100-READ-STUDENT.
+021700      READ STUDENT-MASTER-FILE NEXT RECORD
+021800          AT END
+021900              MOVE 'Y' TO WS-STUDMAS-EOF-SW
+022000              GO TO 2100-EXIT
+022100      END-READ.
+022200      ADD 1 TO WS-ALUNOS-LIDOS.
+022300  2100-EXIT.
+022400      EXIT.
+022500******************************************************************
+022600* 2200-REMOVE-STUDENT
+022700* DELETES THE CURRENT STUDENT-MASTER RECORD AND LOGS IT ON
+022800* THE PURGE REPORT
+022900******************************************************************
+023000  2200-REMOVE-STUDENT.
+023100      DELETE STUDENT-MASTER-FILE RECORD.
+023200      IF NOT WS-STUDMAS-OK
+023300          DISPLAY 'PROGCOB10 - ERRO AO EXCLUIR STUDMAS: '
+023400              WS-STUDMAS-STATUS
+023500          GO TO 2200-EXIT
+023600      END-IF.
+023700      ADD 1 TO WS-ALUNOS-REMOVIDOS.
+023800      MOVE SM-STUDENT-ID TO WD-SM-ID.
+023900      MOVE SM-STUDENT-NAME TO WD-SM-NOME.
+024000      MOVE SM-DATA-MATRICULA TO WD-SM-DATA.
+024100      WRITE PR-LINE FROM WS-DETAIL-STUDENT.
+024200  2200-EXIT.
+024300      EXIT.
+024400******************************************************************
+024500* 3000-PURGE-AUDIT-LOG
+024600* KEEPS OR DROPS ONE AUDITLOG RECORD BASED ON ITS RUN DATE,
+024700* READS THE NEXT ONE - AUDITLOG IS SEQUENTIAL SO SURVIVORS
+024800* ARE REWRITTEN TO AUDITNEW RATHER THAN DELETED IN PLACE
+024900******************************************************************
+025000  3000-PURGE-AUDIT-LOG.
+025100      IF AR-DATA-EXECUCAO < WRK-DATA-LIMITE-YYYYMMDD
+025200          ADD 1 TO WS-AUDIT-REMOVIDOS
+025300          MOVE AR-STUDENT-ID TO WD-AR-ID
+025400          MOVE AR-DATA-EXECUCAO TO WD-AR-DATA
+025500          WRITE PR-LINE FROM WS-DETAIL-AUDIT
+025600      ELSE
+025700          MOVE AUDIT-RECORD TO AP-RECORD
+025800          WRITE AP-RECORD
+025900          ADD 1 TO WS-AUDIT-RETIDOS
+026000      END-IF.
+026100      PERFORM 3100-READ-AUDIT THRU 3100-EXIT.
+026200  3000-EXIT.
+026300      EXIT.
+026400******************************************************************
+026500* 3100-READ-AUDIT
+026600* READS THE NEXT AUDITLOG RECORD, SETS THE EOF SWITCH
+026700******************************************************************
+026800  3100-READ-AUDIT.
+026900      READ AUDIT-LOG-FILE
+027000          AT END
+027100              MOVE 'Y' TO WS-AUDITLOG-EOF-SW
+027200              GO TO 3100-EXIT
+027300      END-READ.
+027400      ADD 1 TO WS-AUDIT-LIDOS.
+027500  3100-EXIT.
+027600      EXIT.
+027700******************************************************************
+027800* 8000-TERMINATE
+027900* CLOSES FILES AND PRINTS THE RUN TOTALS
+028000******************************************************************
+028100  8000-TERMINATE.
+028200      MOVE WS-ALUNOS-LIDOS TO WF-SM-LIDOS.
+028300      MOVE WS-ALUNOS-REMOVIDOS TO WF-SM-REMOVIDOS.
+028400      WRITE PR-LINE FROM WS-FOOTER-LINE.
+028500      MOVE WS-AUDIT-LIDOS TO WF-AR-LIDOS.
+028600      MOVE WS-AUDIT-RETIDOS TO WF-AR-RETIDOS.
+028700      MOVE WS-AUDIT-REMOVIDOS TO WF-AR-REMOVIDOS.
+028800      WRITE PR-LINE FROM WS-FOOTER-LINE-2.
+028900      CLOSE STUDENT-MASTER-FILE AUDIT-LOG-FILE AUDIT-PURGE-FILE
+029000          PURGE-REPORT-FILE.
+029100      DISPLAY 'PROGCOB10 - ALUNOS REMOVIDOS POR RETENCAO...: '
+029200          WS-ALUNOS-REMOVIDOS.
+029300      DISPLAY 'PROGCOB10 - REGISTROS DE AUDITORIA REMOVIDOS.: '
+029400          WS-AUDIT-REMOVIDOS.
+029500  8000-EXIT.
+029600      EXIT.
+029700******************************************************************
+029800* SHARED DATE-FORMATTING ROUTINES (SEE DATERTN.CPY)
+029900******************************************************************
+030000  COPY DATERTN.
