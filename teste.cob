@@ -1,17 +1,273 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB01.
-      *************************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = ALEX
-      * OBJETIVO RECEBER E IMPRIMIR UMA STRING
-      * DATA = 06/02/2022
-      *************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOME PIC X(20) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'DIGITE O NOME' WRK-NOME(1:10).
-           STOP RUN.
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB01.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 06/02/2022.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: CARREGAR A TURMA NO STUDENT-MASTER A PARTIR DO
+001000* ARQUIVO DE MATRICULA (ROSTER) - MATRICULA, NOME E TURMA DE
+001100* CADA ALUNO - EM VEZ DE DIGITAR UM NOME DE CADA VEZ NO
+001200* TERMINAL. O STUDENT-MASTER GERADO AQUI E O MESMO QUE O
+001300* PROGCOB07 LE PARA LANCAR AS NOTAS
+001400*
+001500* MODIFICATION HISTORY
+001600* DATE       INIT  DESCRIPTION
+001700* 06/02/2022 ALEX  ORIGINAL - ACCEPT/DISPLAY DE UM NOME
+001800* 09/08/2026 ALEX  PASSA A CARREGAR A TURMA INTEIRA DO ARQUIVO
+001900*                  ROSTER PARA O STUDENT-MASTER, EM LOTE
+002000* 09/08/2026 ALEX  TROCA STOP RUN POR GOBACK PARA PODER SER
+002100*                  CHAMADO PELO DRIVER NOTURNO (PROGCOB08)
+002200* 09/08/2026 ALEX  DEIXA SM-LETRA PENDENTE, COMO SM-SITUACAO,
+002300*                  PARA O PROGCOB07 PREENCHER DEPOIS
+002400* 09/08/2026 ALEX  REJEITA NOME EM BRANCO OU COM DIGITO/
+002500*                  PONTUACAO INVALIDA ANTES DE GRAVAR
+002600* 09/08/2026 ALEX  GRAVA SM-DATA-MATRICULA COM A DATA DO RUN,
+002700*                  VIA DATEFMT/DATERTN, PARA A PURGA DE
+002800*                  RETENCAO PODER MEDIR A IDADE DO REGISTRO
+002900* 09/08/2026 ALEX  ABRE O STUDENT-MASTER I-O EM VEZ DE OUTPUT -
+003000*                  UMA MATRICULA JA CADASTRADA SO TEM NOME/
+003100*                  TURMA ATUALIZADOS (REWRITE), AS NOTAS E A
+003200*                  SITUACAO FICAM COMO ESTAO. ANTES, RODAR ESTE
+003300*                  PASSO UMA SEGUNDA VEZ (P.EX. NO LOTE NOTURNO
+003400*                  DO PROGCOB08) RECRIAVA O ARQUIVO DO ZERO E
+003500*                  APAGAVA TODO O HISTORICO DE NOTAS JA LANCADO
+003600******************************************************************
+003700  ENVIRONMENT DIVISION.
+003800  CONFIGURATION SECTION.
+003900  SOURCE-COMPUTER. IBM-370.
+004000  OBJECT-COMPUTER. IBM-370.
+004100  INPUT-OUTPUT SECTION.
+004200  FILE-CONTROL.
+004300      SELECT STUDENT-ROSTER-FILE ASSIGN TO ROSTER
+004400          ORGANIZATION IS SEQUENTIAL
+004500          FILE STATUS IS WS-ROSTER-STATUS.
+004600      SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMAS
+004700          ORGANIZATION IS INDEXED
+004800          ACCESS MODE IS DYNAMIC
+004900          RECORD KEY IS SM-STUDENT-ID
+005000          FILE STATUS IS WS-STUDMAS-STATUS.
+005100  DATA DIVISION.
+005200  FILE SECTION.
+005300  FD  STUDENT-ROSTER-FILE
+005400      LABEL RECORDS ARE STANDARD.
+005500  01  ROSTER-RECORD-IN.
+005600      05  RI-STUDENT-ID           PIC X(06).
+005700      05  RI-STUDENT-NAME         PIC X(20).
+005800      05  RI-CLASS-SECTION        PIC X(06).
+005900  FD  STUDENT-MASTER-FILE
+006000      LABEL RECORDS ARE STANDARD.
+006100  COPY STUDMAS.
+006200  WORKING-STORAGE SECTION.
+006300******************************************************************
+006400* SWITCHES
+006500******************************************************************
+006600  01  WS-SWITCHES.
+006700      05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+006800          88  WS-EOF                       VALUE 'Y'.
+006900      05  WS-NOME-INVALIDO-SW    PIC X(01) VALUE 'N'.
+007000          88  WS-NOME-INVALIDO             VALUE 'Y'.
+007100      05  WS-ALUNO-EXISTE-SW     PIC X(01) VALUE 'N'.
+007200          88  WS-ALUNO-EXISTE              VALUE 'Y'.
+007300******************************************************************
+007400* FILE STATUS AND COUNTERS
+007500******************************************************************
+007600  01  WS-FILE-STATUSES.
+007700      05  WS-ROSTER-STATUS       PIC X(02) VALUE '00'.
+007800          88  WS-ROSTER-OK                VALUE '00'.
+007900          88  WS-ROSTER-EOF               VALUE '10'.
+008000      05  WS-STUDMAS-STATUS      PIC X(02) VALUE '00'.
+008100          88  WS-STUDMAS-OK               VALUE '00'.
+008200          88  WS-STUDMAS-NOT-FOUND        VALUE '35'.
+008300  01  WS-COUNTERS COMP.
+008400      05  WS-ALUNOS-LIDOS        PIC 9(05) VALUE ZERO.
+008500      05  WS-ALUNOS-CARREGADOS   PIC 9(05) VALUE ZERO.
+008600      05  WS-ALUNOS-ATUALIZADOS  PIC 9(05) VALUE ZERO.
+008700      05  WS-ALUNOS-REJEITADOS   PIC 9(05) VALUE ZERO.
+008800******************************************************************
+008900* RUN DATE - SAME STRUCTURE TESTE1 USES FOR THE SYSTEM DATE
+009000******************************************************************
+009100  01  WRK-DATA.
+009200      05  WRK-ANO                PIC 9(04) VALUE ZEROS.
+009300      05  WRK-MES                PIC 9(02) VALUE ZEROS.
+009400      05  WRK-DIA                PIC 9(02) VALUE ZEROS.
+009500  01  WRK-DATA-YYYYMMDD REDEFINES WRK-DATA PIC 9(08).
+009600******************************************************************
+009700* SHARED DATE-OUTPUT FIELDS (SEE DATEFMT.CPY)
+009800******************************************************************
+009900  COPY DATEFMT.
+010000  PROCEDURE DIVISION.
+010100******************************************************************
+010200* 0000-MAINLINE
+010300* CONTROLS THE OVERALL FLOW OF THE ROSTER-LOAD RUN
+010400******************************************************************
+010500  0000-MAINLINE.
+010600      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010700      PERFORM 2000-PROCESS-ROSTER THRU 2000-EXIT
+010800          UNTIL WS-EOF.
+010900      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+011000      GOBACK.
+011100******************************************************************
+011200* 1000-INITIALIZE
+011300* OPENS THE ROSTER FOR INPUT AND THE STUDENT MASTER FOR UPDATE
+011400* - I-O, NOT OUTPUT, SO A REPEAT RUN ADDS NEW MATRICULAS TO THE
+011500* EXISTING FILE INSTEAD OF RECREATING IT FROM SCRATCH
+011600******************************************************************
+011700  1000-INITIALIZE.
+011800      ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+011900      PERFORM 9820-FORMATAR-YYYYMMDD THRU 9820-EXIT.
+012000      OPEN INPUT STUDENT-ROSTER-FILE.
+012100      OPEN I-O STUDENT-MASTER-FILE.
+012200      IF WS-STUDMAS-NOT-FOUND
+012300          DISPLAY 'PROGCOB01 - STUDMAS INEXISTENTE - CRIANDO '
+012400              'ARQUIVO NOVO'
+012500          OPEN OUTPUT STUDENT-MASTER-FILE
+012600      END-IF.
+012700      IF NOT WS-ROSTER-OK OR NOT WS-STUDMAS-OK
+012800          DISPLAY 'PROGCOB01 - ERRO AO ABRIR ARQUIVOS: '
+012900              WS-ROSTER-STATUS ' / ' WS-STUDMAS-STATUS
+013000          MOVE 'Y' TO WS-EOF-SW
+013100      ELSE
+013200          PERFORM 2100-READ-ROSTER THRU 2100-EXIT
+013300      END-IF.
+013400  1000-EXIT.
+013500      EXIT.
+013600******************************************************************
+013700* 2000-PROCESS-ROSTER
+013800* BUILDS/UPDATES ONE STUDENT MASTER RECORD, READS THE NEXT
+013900******************************************************************
+014000  2000-PROCESS-ROSTER.
+014100      PERFORM 2150-VALIDATE-NOME THRU 2150-EXIT.
+014200      IF WS-NOME-INVALIDO
+014300          ADD 1 TO WS-ALUNOS-REJEITADOS
+014400      ELSE
+014500          PERFORM 2180-CHECK-EXISTENTE THRU 2180-EXIT
+014600          PERFORM 2200-BUILD-STUDENT THRU 2200-EXIT
+014700          PERFORM 2300-WRITE-STUDENT THRU 2300-EXIT
+014800      END-IF.
+014900      PERFORM 2100-READ-ROSTER THRU 2100-EXIT.
+015000  2000-EXIT.
+015100      EXIT.
+015200******************************************************************
+015300* 2100-READ-ROSTER
+015400* READS THE NEXT ROSTER RECORD, SETS THE EOF SWITCH
+015500******************************************************************
+015600  2100-READ-ROSTER.
+015700      READ STUDENT-ROSTER-FILE
+015800          AT END
+015900              MOVE 'Y' TO WS-EOF-SW
+016000              GO TO 2100-EXIT
+016100      END-READ.
+016200      IF NOT WS-ROSTER-OK AND NOT WS-ROSTER-EOF
+016300          DISPLAY 'PROGCOB01 - ERRO DE LEITURA ROSTER: '
+016400              WS-ROSTER-STATUS
+016500          MOVE 'Y' TO WS-EOF-SW
+016600          GO TO 2100-EXIT
+016700      END-IF.
+016800      ADD 1 TO WS-ALUNOS-LIDOS.
+016900  2100-EXIT.
+017000      EXIT.
+017100******************************************************************
+017200* 2150-VALIDATE-NOME
+017300* REJECTS A BLANK NAME OR ONE CONTAINING A DIGIT OR ANY
+017400* PUNCTUATION BEFORE IT REACHES THE STUDENT MASTER
+017500******************************************************************
+017600  2150-VALIDATE-NOME.
+017700      MOVE 'N' TO WS-NOME-INVALIDO-SW.
+017800      IF RI-STUDENT-NAME = SPACES
+017900          MOVE 'Y' TO WS-NOME-INVALIDO-SW
+018000          DISPLAY 'PROGCOB01 - NOME EM BRANCO MATRICULA '
+018100              RI-STUDENT-ID ' - REGISTRO REJEITADO'
+018200      ELSE
+018300          IF RI-STUDENT-NAME IS NOT ALPHABETIC
+018400              MOVE 'Y' TO WS-NOME-INVALIDO-SW
+018500              DISPLAY 'PROGCOB01 - NOME INVALIDO MATRICULA '
+018600                  RI-STUDENT-ID ' - REGISTRO REJEITADO'
+018700          END-IF
+018800      END-IF.
+018900  2150-EXIT.
+019000      EXIT.
+019100******************************************************************
+019200* 2180-CHECK-EXISTENTE
+019300* LOOKS UP THE MATRICULA IN STUDMAS BY KEY TO FIND OUT WHETHER
+019400* THIS IS A NEW STUDENT OR ONE ALREADY ON FILE - AN ALUNO JA
+019500* CADASTRADO KEEPS HIS NOTAS/SITUACAO/LETRA UNTOUCHED BELOW
+019600******************************************************************
+019700  2180-CHECK-EXISTENTE.
+019800      MOVE RI-STUDENT-ID TO SM-STUDENT-ID.
+019900      MOVE 'N' TO WS-ALUNO-EXISTE-SW.
+020000      READ STUDENT-MASTER-FILE
+020100          INVALID KEY
+020200              GO TO 2180-EXIT
+020300      END-READ.
+020400      MOVE 'Y' TO WS-ALUNO-EXISTE-SW.
+020500  2180-EXIT.
+020600      EXIT.
+020700******************************************************************
+020800* 2200-BUILD-STUDENT
+020900* MOVES THE ROSTER FIELDS INTO THE STUDENT-MASTER RECORD. A
+021000* NEW MATRICULA GETS NOTAS AND SITUACAO PENDING (PROGCOB07
+021100* FILLS THOSE IN LATER) - ONE ALREADY ON FILE ONLY HAS ITS
+021200* NOME/TURMA REFRESHED, SO A REPEAT ROSTER LOAD CANNOT WIPE
+021300* GRADES ALREADY LANCADAS
+021400******************************************************************
+021500  2200-BUILD-STUDENT.
+021600      MOVE RI-STUDENT-ID TO SM-STUDENT-ID.
+021700      MOVE RI-STUDENT-NAME TO SM-STUDENT-NAME.
+021800      MOVE RI-CLASS-SECTION TO SM-CLASS-SECTION.
+021900      IF NOT WS-ALUNO-EXISTE
+022000          MOVE ZEROS TO SM-NOTA1 SM-NOTA2 SM-NOTA3 SM-NOTA4
+022100              SM-MEDIA SM-NOTA-RECUPERACAO
+022200          MOVE SPACE TO SM-SITUACAO
+022300          MOVE SPACE TO SM-LETRA
+022400          MOVE DATEFMT-YYYYMMDD TO SM-DATA-MATRICULA
+022500      END-IF.
+022600  2200-EXIT.
+022700      EXIT.
+022800******************************************************************
+022900* 2300-WRITE-STUDENT
+023000* WRITES A NEW MATRICULA OR REWRITES ONE ALREADY ON FILE
+023100******************************************************************
+023200  2300-WRITE-STUDENT.
+023300      IF WS-ALUNO-EXISTE
+023400          REWRITE STUDENT-MASTER-RECORD
+023500          IF NOT WS-STUDMAS-OK
+023600              DISPLAY 'PROGCOB01 - ERRO AO ATUALIZAR STUDMAS: '
+023700                  WS-STUDMAS-STATUS
+023800              ADD 1 TO WS-ALUNOS-REJEITADOS
+023900          ELSE
+024000              ADD 1 TO WS-ALUNOS-ATUALIZADOS
+024100          END-IF
+024200      ELSE
+024300          WRITE STUDENT-MASTER-RECORD
+024400          IF NOT WS-STUDMAS-OK
+024500              DISPLAY 'PROGCOB01 - ERRO AO GRAVAR STUDMAS: '
+024600                  WS-STUDMAS-STATUS
+024700              ADD 1 TO WS-ALUNOS-REJEITADOS
+024800          ELSE
+024900              ADD 1 TO WS-ALUNOS-CARREGADOS
+025000          END-IF
+025100      END-IF.
+025200  2300-EXIT.
+025300      EXIT.
+025400******************************************************************
+025500* 8000-TERMINATE
+025600* CLOSES FILES AND SHOWS RUN TOTALS
+025700******************************************************************
+025800  8000-TERMINATE.
+025900      CLOSE STUDENT-ROSTER-FILE STUDENT-MASTER-FILE.
+026000      DISPLAY 'PROGCOB01 - REGISTROS LIDOS.......: '
+026100          WS-ALUNOS-LIDOS.
+026200      DISPLAY 'PROGCOB01 - ALUNOS CARREGADOS.....: '
+026300          WS-ALUNOS-CARREGADOS.
+026400      DISPLAY 'PROGCOB01 - ALUNOS ATUALIZADOS....: '
+026500          WS-ALUNOS-ATUALIZADOS.
+026600      DISPLAY 'PROGCOB01 - ALUNOS REJEITADOS......: '
+026700          WS-ALUNOS-REJEITADOS.
+026800  8000-EXIT.
+026900      EXIT.
+027000******************************************************************
+027100* SHARED DATE-FORMATTING ROUTINES (SEE DATERTN.CPY)
+027200******************************************************************
+027300  COPY DATERTN.
