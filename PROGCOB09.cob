@@ -0,0 +1,253 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB09.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 09/08/2026.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: LER O STUDENT-MASTER JA CORRIGIDO PELO PROGCOB07 E
+001000* IMPRIMIR UM RELATORIO DE EXCECAO SO COM OS ALUNOS ATUALMENTE
+001100* REPROVADOS, AGRUPADOS E SUBTOTALIZADOS POR TURMA, EM ORDEM
+001200* DECRESCENTE DE MEDIA DENTRO DE CADA TURMA
+001300*
+001400* MODIFICATION HISTORY
+001500* DATE       INIT  DESCRIPTION
+001600* 09/08/2026 ALEX  ORIGINAL
+001700* 09/08/2026 ALEX  PASSA A LER O STUDENT-MASTER (SITUACAO
+001800*                  ATUAL) EM VEZ DO AUDITLOG - UM REPROVADO
+001900*                  QUE PASSOU DEPOIS NA RECUPERACAO TINHA UM
+002000*                  REGISTRO 'O' ANTIGO NO AUDITLOG QUE CONTINUAVA
+002100*                  APARECENDO NESTA EXCECAO MESMO JA APROVADO
+002200******************************************************************
+002300  ENVIRONMENT DIVISION.
+002400  CONFIGURATION SECTION.
+002500  SOURCE-COMPUTER. IBM-370.
+002600  OBJECT-COMPUTER. IBM-370.
+002700  INPUT-OUTPUT SECTION.
+002800  FILE-CONTROL.
+002900      SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMAS
+003000          ORGANIZATION IS INDEXED
+003100          ACCESS MODE IS SEQUENTIAL
+003200          RECORD KEY IS SM-STUDENT-ID
+003300          FILE STATUS IS WS-STUDMAS-STATUS.
+003400      SELECT SORT-WORK-FILE ASSIGN TO SORTWK.
+003500      SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCRPT
+003600          ORGANIZATION IS LINE SEQUENTIAL
+003700          FILE STATUS IS WS-EXCRPT-STATUS.
+003800  DATA DIVISION.
+003900  FILE SECTION.
+004000  FD  STUDENT-MASTER-FILE
+004100      LABEL RECORDS ARE STANDARD.
+004200  COPY STUDMAS.
+004300  SD  SORT-WORK-FILE.
+004400  01  SORT-RECORD.
+004500      05  SR-CLASS-SECTION        PIC X(06).
+004600      05  SR-MEDIA                PIC 9(02).
+004700      05  SR-STUDENT-ID           PIC X(06).
+004800      05  SR-NOTA1                PIC 9(02).
+004900      05  SR-NOTA2                PIC 9(02).
+005000      05  SR-NOTA3                PIC 9(02).
+005100      05  SR-NOTA4                PIC 9(02).
+005200  FD  EXCEPTION-REPORT-FILE
+005300      LABEL RECORDS ARE STANDARD.
+005400  01  ER-LINE                     PIC X(80).
+005500  WORKING-STORAGE SECTION.
+005600******************************************************************
+005700* SWITCHES AND FILE STATUS
+005800******************************************************************
+005900  01  WS-SWITCHES.
+006000      05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+006100          88  WS-EOF                       VALUE 'Y'.
+006200      05  WS-PRIMEIRA-TURMA-SW   PIC X(01) VALUE 'Y'.
+006300          88  WS-PRIMEIRA-TURMA            VALUE 'Y'.
+006400  01  WS-FILE-STATUSES.
+006500      05  WS-STUDMAS-STATUS      PIC X(02) VALUE '00'.
+006600          88  WS-STUDMAS-OK               VALUE '00'.
+006700          88  WS-STUDMAS-EOF              VALUE '10'.
+006800      05  WS-EXCRPT-STATUS       PIC X(02) VALUE '00'.
+006900          88  WS-EXCRPT-OK                VALUE '00'.
+007000******************************************************************
+007100* GROUP-BREAK CONTROL FIELDS
+007200******************************************************************
+007300  01  WS-TURMA-ATUAL              PIC X(06) VALUE SPACES.
+007400  01  WS-CONTADORES COMP.
+007500      05  WS-TURMA-QTDE          PIC 9(05) VALUE ZERO.
+007600      05  WS-TOTAL-REPROVADOS    PIC 9(05) VALUE ZERO.
+007700******************************************************************
+007800* REPORT LINE LAYOUTS
+007900******************************************************************
+008000  01  WS-HEADER-1.
+008100      05  FILLER                 PIC X(40)
+008200          VALUE 'RELATORIO DE EXCECAO - ALUNOS REPROVADOS'.
+008300  01  WS-HEADER-2.
+008400      05  FILLER                 PIC X(07) VALUE 'TURMA: '.
+008500      05  WH2-TURMA              PIC X(06).
+008600  01  WS-DETAIL-LINE.
+008700      05  FILLER                 PIC X(04) VALUE SPACES.
+008800      05  WD-ID                  PIC X(06).
+008900      05  FILLER                 PIC X(02) VALUE SPACES.
+009000      05  WD-N1                  PIC Z9.
+009100      05  FILLER                 PIC X(01) VALUE SPACE.
+009200      05  WD-N2                  PIC Z9.
+009300      05  FILLER                 PIC X(01) VALUE SPACE.
+009400      05  WD-N3                  PIC Z9.
+009500      05  FILLER                 PIC X(01) VALUE SPACE.
+009600      05  WD-N4                  PIC Z9.
+009700      05  FILLER                 PIC X(02) VALUE SPACES.
+009800      05  WD-MEDIA               PIC Z9.
+009900  01  WS-SUBTOTAL-LINE.
+010000      05  FILLER                 PIC X(04) VALUE SPACES.
+010100      05  FILLER                 PIC X(19)
+010200          VALUE 'REPROVADOS NA TURMA'.
+010300      05  WS-QTDE                PIC ZZZZ9.
+010400  01  WS-FOOTER-LINE.
+010500      05  FILLER                 PIC X(24)
+010600          VALUE 'TOTAL GERAL REPROVADOS: '.
+010700      05  WF-TOTAL               PIC ZZZZ9.
+010800  PROCEDURE DIVISION.
+010900******************************************************************
+011000* 0000-MAINLINE
+011100* SORTS THE REPROVADO RECORDS BY TURMA/MEDIA AND PRINTS THE
+011200* GROUPED EXCEPTION REPORT
+011300******************************************************************
+011400  0000-MAINLINE.
+011500      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011600      SORT SORT-WORK-FILE
+011700          ASCENDING KEY SR-CLASS-SECTION
+011800          DESCENDING KEY SR-MEDIA
+011900          INPUT PROCEDURE IS 2000-SELECIONAR-REPROVADOS
+012000          OUTPUT PROCEDURE IS 3000-IMPRIMIR-RELATORIO.
+012100      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+012200      STOP RUN.
+012300******************************************************************
+012400* 1000-INITIALIZE
+012500* OPENS THE AUDIT LOG AND THE EXCEPTION REPORT FILE
+012600******************************************************************
+012700  1000-INITIALIZE.
+012800      OPEN OUTPUT EXCEPTION-REPORT-FILE.
+012900      IF NOT WS-EXCRPT-OK
+013000          DISPLAY 'PROGCOB09 - ERRO AO ABRIR EXCRPT: '
+013100              WS-EXCRPT-STATUS
+013200      END-IF.
+013300      WRITE ER-LINE FROM WS-HEADER-1.
+013400  1000-EXIT.
+013500      EXIT.
+013600******************************************************************
+013700* 2000-SELECIONAR-REPROVADOS
+013800* INPUT PROCEDURE OF THE SORT - READS STUDMAS AND RELEASES
+013900* ONLY THE CURRENTLY REPROVADO RECORDS TO THE SORT WORK FILE
+014000******************************************************************
+014100  2000-SELECIONAR-REPROVADOS.
+014200      OPEN INPUT STUDENT-MASTER-FILE.
+014300      IF NOT WS-STUDMAS-OK
+014400          DISPLAY 'PROGCOB09 - ERRO AO ABRIR STUDMAS: '
+014500              WS-STUDMAS-STATUS
+014600          MOVE 'Y' TO WS-EOF-SW
+014700          GO TO 2000-EXIT
+014800      END-IF.
+014900      PERFORM 2100-LER-E-SELECIONAR THRU 2100-EXIT
+015000          UNTIL WS-EOF.
+015100      CLOSE STUDENT-MASTER-FILE.
+015200  2000-EXIT.
+015300      EXIT.
+015400******************************************************************
+015500* 2100-LER-E-SELECIONAR
+015600* READS ONE STUDENT; ONLY THOSE CURRENTLY REPROVADO ARE
+015700* RELEASED TO THE SORT - THIS IS THE LIVE SM-SITUACAO, SO A
+015800* STUDENT WHO LATER PASSED ON THE RECUPERACAO NO LONGER SHOWS
+015900* UP HERE THE WAY A STALE AUDITLOG RECORD WOULD
+016000******************************************************************
+016100  2100-LER-E-SELECIONAR.
+016200      READ STUDENT-MASTER-FILE NEXT RECORD
+016300          AT END
+016400              MOVE 'Y' TO WS-EOF-SW
+016500              GO TO 2100-EXIT
+016600      END-READ.
+016700      IF NOT WS-STUDMAS-OK AND NOT WS-STUDMAS-EOF
+016800          DISPLAY 'PROGCOB09 - ERRO DE LEITURA STUDMAS: '
+016900              WS-STUDMAS-STATUS
+017000          MOVE 'Y' TO WS-EOF-SW
+017100          GO TO 2100-EXIT
+017200      END-IF.
+017300      IF NOT SM-REPROVADO
+017400          GO TO 2100-EXIT
+017500      END-IF.
+017600      MOVE SM-CLASS-SECTION TO SR-CLASS-SECTION.
+017700      MOVE SM-MEDIA TO SR-MEDIA.
+017800      MOVE SM-STUDENT-ID TO SR-STUDENT-ID.
+017900      MOVE SM-NOTA1 TO SR-NOTA1.
+018000      MOVE SM-NOTA2 TO SR-NOTA2.
+018100      MOVE SM-NOTA3 TO SR-NOTA3.
+018200      MOVE SM-NOTA4 TO SR-NOTA4.
+018300      RELEASE SORT-RECORD.
+018400  2100-EXIT.
+018500      EXIT.
+018600******************************************************************
+018700* 3000-IMPRIMIR-RELATORIO
+018800* OUTPUT PROCEDURE OF THE SORT - PRINTS ONE DETAIL LINE PER
+018900* REPROVADO, BREAKING ON TURMA FOR A HEADER AND A SUBTOTAL
+019000******************************************************************
+019100  3000-IMPRIMIR-RELATORIO.
+019200      MOVE 'N' TO WS-EOF-SW.
+019300      RETURN SORT-WORK-FILE
+019400          AT END
+019500              MOVE 'Y' TO WS-EOF-SW.
+019600      PERFORM 3100-PROCESSAR-REGISTRO THRU 3100-EXIT
+019700          UNTIL WS-EOF.
+019800      IF NOT WS-PRIMEIRA-TURMA
+019900          PERFORM 3200-IMPRIMIR-SUBTOTAL THRU 3200-EXIT
+020000      END-IF.
+020100  3000-EXIT.
+020200      EXIT.
+020300******************************************************************
+020400* 3100-PROCESSAR-REGISTRO
+020500* PRINTS ONE SORTED DETAIL LINE, WITH A TURMA BREAK WHEN THE
+020600* CLASS SECTION CHANGES
+020700******************************************************************
+020800  3100-PROCESSAR-REGISTRO.
+020900      IF SR-CLASS-SECTION NOT = WS-TURMA-ATUAL
+021000          IF NOT WS-PRIMEIRA-TURMA
+021100              PERFORM 3200-IMPRIMIR-SUBTOTAL THRU 3200-EXIT
+021200          END-IF
+021300          MOVE 'N' TO WS-PRIMEIRA-TURMA-SW
+021400          MOVE SR-CLASS-SECTION TO WS-TURMA-ATUAL
+021500          MOVE ZERO TO WS-TURMA-QTDE
+021600          MOVE SR-CLASS-SECTION TO WH2-TURMA
+021700          WRITE ER-LINE FROM WS-HEADER-2
+021800      END-IF.
+021900      MOVE SR-STUDENT-ID TO WD-ID.
+022000      MOVE SR-NOTA1 TO WD-N1.
+022100      MOVE SR-NOTA2 TO WD-N2.
+022200      MOVE SR-NOTA3 TO WD-N3.
+022300      MOVE SR-NOTA4 TO WD-N4.
+022400      MOVE SR-MEDIA TO WD-MEDIA.
+022500      WRITE ER-LINE FROM WS-DETAIL-LINE.
+022600      ADD 1 TO WS-TURMA-QTDE.
+022700      ADD 1 TO WS-TOTAL-REPROVADOS.
+022800      RETURN SORT-WORK-FILE
+022900          AT END
+023000              MOVE 'Y' TO WS-EOF-SW.
+023100  3100-EXIT.
+023200      EXIT.
+023300******************************************************************
+023400* 3200-IMPRIMIR-SUBTOTAL
+023500* PRINTS THE REPROVADO COUNT FOR THE TURMA JUST FINISHED
+023600******************************************************************
+023700  3200-IMPRIMIR-SUBTOTAL.
+023800      MOVE WS-TURMA-QTDE TO WS-QTDE.
+023900      WRITE ER-LINE FROM WS-SUBTOTAL-LINE.
+024000  3200-EXIT.
+024100      EXIT.
+024200******************************************************************
+024300* 8000-TERMINATE
+024400* PRINTS THE GRAND TOTAL AND CLOSES THE REPORT
+024500******************************************************************
+024600  8000-TERMINATE.
+024700      MOVE WS-TOTAL-REPROVADOS TO WF-TOTAL.
+024800      WRITE ER-LINE FROM WS-FOOTER-LINE.
+024900      CLOSE EXCEPTION-REPORT-FILE.
+025000      DISPLAY 'PROGCOB09 - TOTAL DE REPROVADOS NO RELATORIO: '
+025100          WS-TOTAL-REPROVADOS.
+025200  8000-EXIT.
+025300      EXIT.
