@@ -0,0 +1,185 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB08.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 09/08/2026.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: DRIVER DO LOTE NOTURNO - CONFERE SE A DATA E UM
+001000* DIA UTIL (TESTE1), CARREGA A TURMA (PROGCOB01) E EM SEGUIDA
+001100* LANCA AS NOTAS (PROGCOB07) NO MESMO STUDENT-MASTER, NESSA
+001200* ORDEM. CADA ETAPA CONCLUIDA E GRAVADA EM CHECKPT PARA QUE,
+001300* SE O LOTE CAIR NO MEIO, O RERUN RETOME DA ETAPA SEGUINTE EM
+001400* VEZ DE REPETIR O QUE JA FOI FEITO
+001500*
+001600* MODIFICATION HISTORY
+001700* DATE       INIT  DESCRIPTION
+001800* 09/08/2026 ALEX  ORIGINAL
+001900* 09/08/2026 ALEX  PASSA O MODO BATCH EXPLICITAMENTE AO CHAMAR
+002000*                  PROGCOB07, QUE AGORA RECEBE O MODO POR
+002100*                  PARAMETRO EM VEZ DE SO POR ACCEPT DE CONSOLE
+002200* 09/08/2026 ALEX  ZERA O CHECKPT AO FINAL DE UM LOTE CONCLUIDO
+002300*                  COM SUCESSO - SEM ISSO OS FLAGS FICAVAM 'Y'
+002400*                  PARA SEMPRE E TODA RODADA FUTURA PULAVA OS
+002500*                  DOIS PASSOS, ACHANDO QUE JA ESTAVAM FEITOS
+002600******************************************************************
+002700  ENVIRONMENT DIVISION.
+002800  CONFIGURATION SECTION.
+002900  SOURCE-COMPUTER. IBM-370.
+003000  OBJECT-COMPUTER. IBM-370.
+003100  INPUT-OUTPUT SECTION.
+003200  FILE-CONTROL.
+003300      SELECT CHECKPOINT-FILE ASSIGN TO CHECKPT
+003400          ORGANIZATION IS SEQUENTIAL
+003500          FILE STATUS IS WS-CHECKPT-STATUS.
+003600  DATA DIVISION.
+003700  FILE SECTION.
+003800  FD  CHECKPOINT-FILE
+003900      LABEL RECORDS ARE STANDARD.
+004000  01  CHECKPOINT-RECORD.
+004100      05  CK-STEP-ROSTER          PIC X(01).
+004200          88  CK-STEP-ROSTER-OK           VALUE 'Y'.
+004300      05  CK-STEP-GRADING         PIC X(01).
+004400          88  CK-STEP-GRADING-OK          VALUE 'Y'.
+004500  WORKING-STORAGE SECTION.
+004600******************************************************************
+004700* FILE STATUS AND SWITCHES
+004800******************************************************************
+004900  01  WS-CHECKPT-STATUS           PIC X(02) VALUE '00'.
+005000      88  WS-CHECKPT-OK                    VALUE '00'.
+005100      88  WS-CHECKPT-NOT-FOUND             VALUE '35'.
+005200  01  WS-ABORTAR-LOTE-SW          PIC X(01) VALUE 'N'.
+005300      88  WS-ABORTAR-LOTE                  VALUE 'Y'.
+005400  01  WS-MODO-PARM                PIC X(01) VALUE 'B'.
+005500  PROCEDURE DIVISION.
+005600******************************************************************
+005700* 0000-MAINLINE
+005800* RUNS THE PREFLIGHT CHECK AND THE TWO BATCH STEPS IN ORDER,
+005900* SKIPPING ANY STEP THE CHECKPOINT SAYS IS ALREADY DONE
+006000******************************************************************
+006100  0000-MAINLINE.
+006200      PERFORM 1000-LOAD-CHECKPOINT THRU 1000-EXIT.
+006300      PERFORM 2000-PREFLIGHT-DATE THRU 2000-EXIT.
+006400      IF NOT WS-ABORTAR-LOTE
+006500          PERFORM 3000-ROSTER-STEP THRU 3000-EXIT
+006600      END-IF.
+006700      IF NOT WS-ABORTAR-LOTE
+006800          PERFORM 4000-GRADING-STEP THRU 4000-EXIT
+006900      END-IF.
+007000      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007100      STOP RUN.
+007200******************************************************************
+007300* 1000-LOAD-CHECKPOINT
+007400* READS THE LAST CHECKPOINT, IF ANY, SO A RERUN KNOWS WHICH
+007500* STEPS ARE ALREADY DONE. NO CHECKPT FILE YET MEANS A FIRST
+007600* RUN - BOTH STEPS ARE PENDING
+007700******************************************************************
+007800  1000-LOAD-CHECKPOINT.
+007900      MOVE 'N' TO CK-STEP-ROSTER.
+008000      MOVE 'N' TO CK-STEP-GRADING.
+008100      OPEN INPUT CHECKPOINT-FILE.
+008200      IF WS-CHECKPT-NOT-FOUND
+008300          DISPLAY 'PROGCOB08 - SEM CHECKPOINT ANTERIOR - '
+008400              'INICIANDO LOTE DO ZERO'
+008500          GO TO 1000-EXIT
+008600      END-IF.
+008700      IF NOT WS-CHECKPT-OK
+008800          DISPLAY 'PROGCOB08 - ERRO AO ABRIR CHECKPT: '
+008900              WS-CHECKPT-STATUS
+009000          GO TO 1000-EXIT
+009100      END-IF.
+009200      READ CHECKPOINT-FILE.
+009300      CLOSE CHECKPOINT-FILE.
+009400      DISPLAY 'PROGCOB08 - CHECKPOINT LIDO - ROSTER: '
+009500          CK-STEP-ROSTER ' GRADING: ' CK-STEP-GRADING.
+009600  1000-EXIT.
+009700      EXIT.
+009800******************************************************************
+009900* 2000-PREFLIGHT-DATE
+010000* CALLS TESTE1 TO CONFIRM TODAY IS A BUSINESS DAY BEFORE ANY
+010100* STEP RUNS - A NON-ZERO RETURN-CODE BLOCKS THE WHOLE LOTE
+010200******************************************************************
+010300  2000-PREFLIGHT-DATE.
+010400      CALL 'TESTE1'.
+010500      IF RETURN-CODE NOT = ZERO
+010600          DISPLAY 'PROGCOB08 - DIA NAO UTIL - LOTE NOTURNO '
+010700              'BLOQUEADO'
+010800          MOVE 'Y' TO WS-ABORTAR-LOTE-SW
+010900      END-IF.
+011000  2000-EXIT.
+011100      EXIT.
+011200******************************************************************
+011300* 3000-ROSTER-STEP
+011400* CALLS THE ROSTER LOAD UNLESS THE CHECKPOINT SHOWS IT ALREADY
+011500* RAN CLEAN
+011600******************************************************************
+011700  3000-ROSTER-STEP.
+011800      IF CK-STEP-ROSTER-OK
+011900          DISPLAY 'PROGCOB08 - ETAPA ROSTER JA CONCLUIDA - '
+012000              'PULANDO'
+012100          GO TO 3000-EXIT
+012200      END-IF.
+012300      DISPLAY 'PROGCOB08 - INICIANDO ETAPA ROSTER (PROGCOB01)'.
+012400      CALL 'PROGCOB01'.
+012500      MOVE 'Y' TO CK-STEP-ROSTER.
+012600      PERFORM 5000-GRAVAR-CHECKPOINT THRU 5000-EXIT.
+012700  3000-EXIT.
+012800      EXIT.
+012900******************************************************************
+013000* 4000-GRADING-STEP
+013100* CALLS THE GRADING RUN UNLESS THE CHECKPOINT SHOWS IT ALREADY
+013200* RAN CLEAN. PASSES THE MODE EXPLICITLY SO PROGCOB07 NEVER
+013300* STOPS TO ACCEPT FROM THE CONSOLE DURING THE NIGHTLY CHAIN
+013400******************************************************************
+013500  4000-GRADING-STEP.
+013600      IF CK-STEP-GRADING-OK
+013700          DISPLAY 'PROGCOB08 - ETAPA GRADING JA CONCLUIDA - '
+013800              'PULANDO'
+013900          GO TO 4000-EXIT
+014000      END-IF.
+014100      DISPLAY 'PROGCOB08 - INICIANDO ETAPA GRADING (PROGCOB07)'.
+014200      CALL 'PROGCOB07' USING WS-MODO-PARM.
+014300      MOVE 'Y' TO CK-STEP-GRADING.
+014400      PERFORM 5000-GRAVAR-CHECKPOINT THRU 5000-EXIT.
+014500  4000-EXIT.
+014600      EXIT.
+014700******************************************************************
+014800* 5000-GRAVAR-CHECKPOINT
+014900* REWRITES CHECKPT WHOLESALE WITH THE CURRENT STEP FLAGS - THE
+015000* NEXT RUN'S 1000-LOAD-CHECKPOINT READS THIS BACK IN
+015100******************************************************************
+015200  5000-GRAVAR-CHECKPOINT.
+015300      OPEN OUTPUT CHECKPOINT-FILE.
+015400      WRITE CHECKPOINT-RECORD.
+015500      CLOSE CHECKPOINT-FILE.
+015600  5000-EXIT.
+015700      EXIT.
+015800******************************************************************
+015900* 6000-RESET-CHECKPOINT
+016000* CLEARS BOTH STEP FLAGS ONCE THE LOTE FINISHES CLEAN, SO THE
+016100* NEXT NIGHT'S RUN DOES NOT FIND THEM STILL 'Y' AND SKIP BOTH
+016200* STEPS FOREVER
+016300******************************************************************
+016400  6000-RESET-CHECKPOINT.
+016500      MOVE 'N' TO CK-STEP-ROSTER.
+016600      MOVE 'N' TO CK-STEP-GRADING.
+016700      OPEN OUTPUT CHECKPOINT-FILE.
+016800      WRITE CHECKPOINT-RECORD.
+016900      CLOSE CHECKPOINT-FILE.
+017000  6000-EXIT.
+017100      EXIT.
+017200******************************************************************
+017300* 8000-TERMINATE
+017400* SHOWS THE FINAL STATUS OF THE RUN, AND RESETS THE CHECKPOINT
+017500* FOR THE NEXT NIGHT WHEN THIS ONE ACTUALLY RAN TO COMPLETION
+017600******************************************************************
+017700  8000-TERMINATE.
+017800      IF WS-ABORTAR-LOTE
+017900          DISPLAY 'PROGCOB08 - LOTE NOTURNO NAO EXECUTADO'
+018000      ELSE
+018100          PERFORM 6000-RESET-CHECKPOINT THRU 6000-EXIT
+018200          DISPLAY 'PROGCOB08 - LOTE NOTURNO CONCLUIDO'
+018300      END-IF.
+018400  8000-EXIT.
+018500      EXIT.
