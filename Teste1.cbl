@@ -1,21 +1,187 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Teste1.
-      *************************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = ALEX
-      * OBJETIVO RECEBER A DATA DO SITEMA
-      * UTILIZAR VARIÁVEIS NÍVEL 01 02 ....(ESTRUTURADA)
-      * DATA = 06/02/2022
-      *************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WRK-DATA.
-          02 WRK-ANO PIC 9(04) VALUE ZEROS.
-          02 WRK-MES PIC 9(02) VALUE ZEROS.
-          02 WRK-DIA PIC 9(02) VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-           DISPLAY 'DATA: ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. Teste1.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 06/02/2022.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO RECEBER A DATA DO SISTEMA, EXIBI-LA E CONFERIR SE
+001000* E UM DIA UTIL (NAO FINAL DE SEMANA, NAO FERIADO CADASTRADO
+001100* EM HOLIDCAL) ANTES DE LIBERAR UM JOB NOTURNO QUE DEPENDA
+001200* DESSA DATA (EX.: O FECHAMENTO DE NOTAS DO PROGCOB07)
+001300* UTILIZAR VARIAVEIS NIVEL 01 02 ....(ESTRUTURADA)
+001400*
+001500* MODIFICATION HISTORY
+001600* DATE       INIT  DESCRIPTION
+001700* 06/02/2022 ALEX  ORIGINAL - ACCEPT/DISPLAY DA DATA
+001800* 09/08/2026 ALEX  CONFERE FINAL DE SEMANA (ZELLER) E O
+001900*                  CALENDARIO DE FERIADOS HOLIDCAL; RETURN-
+002000*                  CODE NAO-ZERO QUANDO A DATA NAO E UTIL
+002100* 09/08/2026 ALEX  PASSA A USAR DATEFMT/DATERTN PARA O
+002200*                  FORMATO DD/MM/AAAA COMPARTILHADO COM OS
+002300*                  DEMAIS PROGRAMAS DO LOTE
+002400******************************************************************
+002500  ENVIRONMENT DIVISION.
+002600  CONFIGURATION SECTION.
+002700  SOURCE-COMPUTER. IBM-370.
+002800  OBJECT-COMPUTER. IBM-370.
+002900  INPUT-OUTPUT SECTION.
+003000  FILE-CONTROL.
+003100      SELECT HOLIDAY-CAL-FILE ASSIGN TO HOLIDCAL
+003200          ORGANIZATION IS SEQUENTIAL
+003300          FILE STATUS IS WS-HOLIDCAL-STATUS.
+003400  DATA DIVISION.
+003500  FILE SECTION.
+003600  FD  HOLIDAY-CAL-FILE
+003700      LABEL RECORDS ARE STANDARD.
+003800  COPY HOLIDCAL.
+003900  WORKING-STORAGE SECTION.
+004000******************************************************************
+004100* SYSTEM DATE - ACCEPTED FROM DATE YYYYMMDD
+004200******************************************************************
+004300  01  WRK-DATA.
+004400      02  WRK-ANO                PIC 9(04) VALUE ZEROS.
+004500      02  WRK-MES                PIC 9(02) VALUE ZEROS.
+004600      02  WRK-DIA                PIC 9(02) VALUE ZEROS.
+004700  01  WRK-DATA-YYYYMMDD REDEFINES WRK-DATA PIC 9(08).
+004800******************************************************************
+004900* SHARED DATE-OUTPUT FIELDS (SEE DATEFMT.CPY)
+005000******************************************************************
+005100  COPY DATEFMT.
+005200******************************************************************
+005300* SWITCHES AND FILE STATUS
+005400******************************************************************
+005500  01  WS-SWITCHES.
+005600      05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+005700          88  WS-EOF                       VALUE 'Y'.
+005800      05  WS-DIA-UTIL-SW         PIC X(01) VALUE 'Y'.
+005900          88  WS-DIA-UTIL                  VALUE 'Y'.
+006000  01  WS-HOLIDCAL-STATUS         PIC X(02) VALUE '00'.
+006100      88  WS-HOLIDCAL-OK                   VALUE '00'.
+006200      88  WS-HOLIDCAL-EOF                  VALUE '10'.
+006300******************************************************************
+006400* FIELDS USED TO WORK OUT THE DAY OF THE WEEK (ZELLER'S
+006500* CONGRUENCE, GREGORIAN FORM) WITHOUT RELYING ON INTRINSIC
+006600* DATE FUNCTIONS
+006700******************************************************************
+006800  01  WRK-ZELLER-CAMPOS COMP.
+006900      05  WRK-Z-MES              PIC 9(02).
+007000      05  WRK-Z-ANO              PIC 9(04).
+007100      05  WRK-Z-SECULO           PIC 9(02).
+007200      05  WRK-Z-ANOSEC           PIC 9(02).
+007300      05  WRK-Z-TERMO1           PIC 9(04).
+007400      05  WRK-Z-SOMA             PIC 9(05).
+007500      05  WRK-Z-QUOCIENTE        PIC 9(04).
+007600      05  WRK-DIA-SEMANA         PIC 9(01).
+007700          88  WRK-FIM-DE-SEMANA           VALUES 0 1.
+007800  PROCEDURE DIVISION.
+007900******************************************************************
+008000* 0000-MAINLINE
+008100* OBTAIN THE DATE, SHOW IT, AND VALIDATE IT AS A BUSINESS DAY
+008200******************************************************************
+008300  0000-MAINLINE.
+008400      PERFORM 1000-OBTER-DATA THRU 1000-EXIT.
+008500      PERFORM 2000-CALCULAR-DIA-SEMANA THRU 2000-EXIT.
+008600      PERFORM 3000-VALIDAR-FERIADO THRU 3000-EXIT.
+008700      PERFORM 9000-EXIBIR-RESULTADO THRU 9000-EXIT.
+008800      GOBACK.
+008900******************************************************************
+009000* 1000-OBTER-DATA
+009100* ACCEPTS TODAY'S DATE FROM THE SYSTEM CLOCK
+009200******************************************************************
+009300  1000-OBTER-DATA.
+009400      ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+009500  1000-EXIT.
+009600      EXIT.
+009700******************************************************************
+009800* 2000-CALCULAR-DIA-SEMANA
+009900* ZELLER'S CONGRUENCE (NON-NEGATIVE FORM) - NO INTRINSIC
+010000* FUNCTIONS, JUST THE ARITHMETIC VERBS
+010100******************************************************************
+010200  2000-CALCULAR-DIA-SEMANA.
+010300      IF WRK-MES < 3
+010400          COMPUTE WRK-Z-MES = WRK-MES + 12
+010500          COMPUTE WRK-Z-ANO = WRK-ANO - 1
+010600      ELSE
+010700          MOVE WRK-MES TO WRK-Z-MES
+010800          MOVE WRK-ANO TO WRK-Z-ANO
+010900      END-IF.
+011000      COMPUTE WRK-Z-SECULO = WRK-Z-ANO / 100.
+011100      COMPUTE WRK-Z-ANOSEC =
+011200          WRK-Z-ANO - (WRK-Z-SECULO * 100).
+011300      COMPUTE WRK-Z-TERMO1 = (13 * (WRK-Z-MES + 1)) / 5.
+011400      COMPUTE WRK-Z-SOMA =
+011500          WRK-DIA + WRK-Z-TERMO1 + WRK-Z-ANOSEC
+011600          + (WRK-Z-ANOSEC / 4) + (WRK-Z-SECULO / 4)
+011700          + (5 * WRK-Z-SECULO).
+011800      DIVIDE WRK-Z-SOMA BY 7 GIVING WRK-Z-QUOCIENTE
+011900          REMAINDER WRK-DIA-SEMANA.
+012000      IF WRK-FIM-DE-SEMANA
+012100          MOVE 'N' TO WS-DIA-UTIL-SW
+012200      END-IF.
+012300  2000-EXIT.
+012400      EXIT.
+012500******************************************************************
+012600* 3000-VALIDAR-FERIADO
+012700* SEARCHES HOLIDCAL FOR TODAY'S DATE; A MATCH MEANS THE
+012800* SCHOOL IS CLOSED EVEN ON AN OTHERWISE NORMAL WEEKDAY
+012900******************************************************************
+013000  3000-VALIDAR-FERIADO.
+013100      OPEN INPUT HOLIDAY-CAL-FILE.
+013200      IF NOT WS-HOLIDCAL-OK
+013300          DISPLAY 'TESTE1 - ERRO AO ABRIR HOLIDCAL: '
+013400              WS-HOLIDCAL-STATUS
+013500          GO TO 3000-EXIT
+013600      END-IF.
+013700      PERFORM 3100-LER-FERIADO THRU 3100-EXIT
+013800          UNTIL WS-EOF.
+013900      CLOSE HOLIDAY-CAL-FILE.
+014000  3000-EXIT.
+014100      EXIT.
+014200******************************************************************
+014300* 3100-LER-FERIADO
+014400* READS ONE HOLIDAY RECORD AND COMPARES IT TO TODAY'S DATE
+014500******************************************************************
+014600  3100-LER-FERIADO.
+014700      READ HOLIDAY-CAL-FILE
+014800          AT END
+014900              MOVE 'Y' TO WS-EOF-SW
+015000              GO TO 3100-EXIT
+015100      END-READ.
+015200      IF NOT WS-HOLIDCAL-OK AND NOT WS-HOLIDCAL-EOF
+015300          DISPLAY 'TESTE1 - ERRO DE LEITURA HOLIDCAL: '
+015400              WS-HOLIDCAL-STATUS
+015500          MOVE 'Y' TO WS-EOF-SW
+015600          GO TO 3100-EXIT
+015700      END-IF.
+015800      IF HC-DATA = WRK-DATA-YYYYMMDD
+015900          MOVE 'N' TO WS-DIA-UTIL-SW
+016000          MOVE 'Y' TO WS-EOF-SW
+016100      END-IF.
+016200  3100-EXIT.
+016300      EXIT.
+016400******************************************************************
+016500* 9000-EXIBIR-RESULTADO
+016600* SHOWS THE DATE AND THE BUSINESS-DAY VERDICT, SETS THE
+016700* RETURN-CODE SO A CALLING JOB STEP CAN DECIDE WHETHER TO
+016800* GO ON
+016900******************************************************************
+017000  9000-EXIBIR-RESULTADO.
+017100      DISPLAY 'DATA: ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
+017200      PERFORM 9810-FORMATAR-DDMMYYYY THRU 9810-EXIT.
+017300      DISPLAY 'DATA (DD/MM/AAAA): ' DATEFMT-DDMMYYYY.
+017400      IF WS-DIA-UTIL
+017500          DISPLAY 'TESTE1 - DIA UTIL - JOBS NOTURNOS LIBERADOS'
+017600          MOVE 0 TO RETURN-CODE
+017700      ELSE
+017800          DISPLAY 'TESTE1 - NAO E DIA UTIL (FIM DE SEMANA OU '
+017900              'FERIADO) - JOBS NOTURNOS BLOQUEADOS'
+018000          MOVE 8 TO RETURN-CODE
+018100      END-IF.
+018200  9000-EXIT.
+018300      EXIT.
+018400******************************************************************
+018500* SHARED DATE-FORMATTING ROUTINES (SEE DATERTN.CPY)
+018600******************************************************************
+018700  COPY DATERTN.
