@@ -1,41 +1,387 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB05.
-      *************************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = ALEX
-      * OBJETIVO: OPERADORES ARITMETICOS
-      * DATA = 06/02/2022
-      *************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NUM2 PIC 9(06) VALUE ZEROS.
-       77 WRK-RESUL PIC 9(04) VALUE ZEROS.
-       77 WRK-RESTO PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
-           DISPLAY '==========================='.
-           DISPLAY 'NUMERO1...: ' WRK-NUM1.
-           DISPLAY 'NUMERO2...: ' WRK-NUM2.
-      *********************SOMA
-           ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-            DISPLAY 'SOMA.....   ' WRK-RESUL.
-      *********************SUBTRACT
-           SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY 'SUBTRAÇÃO.....   ' WRK-RESUL.
-      *********************DIVISÃO
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-             REMAINDER WRK-RESTO.
-            DISPLAY 'DIVISÃO.....   ' WRK-RESUL.
-            DISPLAY 'RESTO ....: ' WRK-RESTO.
-      *********************MULTIPLICAÇÃO
-           MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY 'MULTIPLICAÇÃO.....   ' WRK-RESUL.
-      *************************COMPUTE
-            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-            DISPLAY 'MEDIA>.....' WRK-RESUL.
-
-
-           STOP RUN.
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB05.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 06/02/2022.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: LER PARES DE NUMEROS DE UM ARQUIVO DE TRANSACOES,
+001000* CALCULAR SOMA/SUBTRACAO/DIVISAO/MULTIPLICACAO/MEDIA PARA
+001100* CADA PAR E GRAVAR OS RESULTADOS EM LOTE, COM TOTAIS DE
+001200* CONTROLE NO FINAL DO PROCESSAMENTO
+001300*
+001400* MODIFICATION HISTORY
+001500* DATE       INIT  DESCRIPTION
+001600* 06/02/2022 ALEX  ORIGINAL - 1 PAR VIA ACCEPT, SO DISPLAY
+001700* 09/08/2026 ALEX  PASSA A LER O ARQUIVO CALCTRAN EM LOTE,
+001800*                  GRAVAR CALCRES E IMPRIMIR TOTAIS DE
+001900*                  CONTROLE (QTDE DE REGISTROS E HASH DE
+002000*                  WRK-RESUL)
+002100* 09/08/2026 ALEX  PROTEGE A DIVISAO CONTRA DIVISOR ZERO -
+002200*                  REGISTRO E IGNORADO, LOTE CONTINUA
+002300* 09/08/2026 ALEX  GRAVA UM CHECKPOINT A CADA N REGISTROS PARA
+002400*                  UM LOTE GRANDE PODER REINICIAR SEM REPETIR
+002500*                  O QUE JA FOI PROCESSADO, E ACEITA UM MODO
+002600*                  INTERATIVO PARA UMA CONSULTA AVULSA
+002700******************************************************************
+002800  ENVIRONMENT DIVISION.
+002900  CONFIGURATION SECTION.
+003000  SOURCE-COMPUTER. IBM-370.
+003100  OBJECT-COMPUTER. IBM-370.
+003200  INPUT-OUTPUT SECTION.
+003300  FILE-CONTROL.
+003400      SELECT CALC-TRANSACTION-FILE ASSIGN TO CALCTRAN
+003500          ORGANIZATION IS SEQUENTIAL
+003600          FILE STATUS IS WS-CALCTRAN-STATUS.
+003700      SELECT CALC-RESULT-FILE ASSIGN TO CALCRES
+003800          ORGANIZATION IS SEQUENTIAL
+003900          FILE STATUS IS WS-CALCRES-STATUS.
+004000      SELECT CHECKPOINT-FILE ASSIGN TO CKPT05
+004100          ORGANIZATION IS SEQUENTIAL
+004200          FILE STATUS IS WS-CKPT05-STATUS.
+004300  DATA DIVISION.
+004400  FILE SECTION.
+004500  FD  CALC-TRANSACTION-FILE
+004600      LABEL RECORDS ARE STANDARD.
+004700  01  CALC-TRANSACTION-RECORD.
+004800      05  CT-NUM1                PIC 9(02).
+004900      05  CT-NUM2                PIC 9(06).
+005000  FD  CHECKPOINT-FILE
+005100      LABEL RECORDS ARE STANDARD.
+005200  01  CHECKPOINT-RECORD05.
+005300      05  CK05-REGISTROS-PROCESSADOS PIC 9(07).
+005400  FD  CALC-RESULT-FILE
+005500      LABEL RECORDS ARE STANDARD.
+005600  01  CALC-RESULT-RECORD.
+005700      05  CR-NUM1                PIC 9(02).
+005800      05  CR-NUM2                PIC 9(06).
+005900      05  CR-SOMA                PIC 9(07).
+006000      05  CR-SUBTRACAO           PIC S9(06).
+006100      05  CR-QUOCIENTE           PIC 9(04).
+006200      05  CR-RESTO               PIC 9(02).
+006300      05  CR-PRODUTO             PIC 9(08).
+006400      05  CR-MEDIA               PIC 9(06).
+006500  WORKING-STORAGE SECTION.
+006600******************************************************************
+006700* SWITCHES
+006800******************************************************************
+006900  01  WS-SWITCHES.
+007000      05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+007100          88  WS-EOF                       VALUE 'Y'.
+007200      05  WS-REGISTRO-INVALIDO-SW PIC X(01) VALUE 'N'.
+007300          88  WS-REGISTRO-INVALIDO        VALUE 'Y'.
+007400      05  WS-MODO-EXECUCAO-SW    PIC X(01) VALUE 'B'.
+007500          88  WS-MODO-BATCH               VALUE 'B'.
+007600          88  WS-MODO-INTERATIVO          VALUE 'I'.
+007700      05  WS-CKPT05-ABERTO-SW    PIC X(01) VALUE 'N'.
+007800          88  WS-CKPT05-ABERTO            VALUE 'Y'.
+007900******************************************************************
+008000* FILE STATUS AND COUNTERS
+008100******************************************************************
+008200  01  WS-FILE-STATUSES.
+008300      05  WS-CALCTRAN-STATUS     PIC X(02) VALUE '00'.
+008400          88  WS-CALCTRAN-OK              VALUE '00'.
+008500          88  WS-CALCTRAN-EOF             VALUE '10'.
+008600      05  WS-CALCRES-STATUS      PIC X(02) VALUE '00'.
+008700          88  WS-CALCRES-OK               VALUE '00'.
+008800      05  WS-CKPT05-STATUS       PIC X(02) VALUE '00'.
+008900          88  WS-CKPT05-OK                VALUE '00'.
+009000          88  WS-CKPT05-NAO-EXISTE        VALUE '35'.
+009100  01  WS-COUNTERS COMP.
+009200      05  WS-REGISTROS-LIDOS     PIC 9(07) VALUE ZERO.
+009300      05  WS-REGISTROS-GRAVADOS  PIC 9(07) VALUE ZERO.
+009400      05  WS-REGISTROS-IGNORADOS PIC 9(07) VALUE ZERO.
+009500      05  WS-REGISTROS-A-PULAR   PIC 9(07) VALUE ZERO.
+009600      05  WS-DESDE-CHECKPOINT    PIC 9(07) VALUE ZERO.
+009700  01  WS-HASH-TOTAL             PIC 9(09) VALUE ZERO.
+009800  77  WRK-CHECKPOINT-INTERVALO  PIC 9(05) VALUE 50.
+009900******************************************************************
+010000* WORKING FIELDS FOR THE TRANSACTION CURRENTLY BEING CALCULATED
+010100******************************************************************
+010200  77  WRK-NUM1                   PIC 9(02) VALUE ZEROS.
+010300  77  WRK-NUM2                   PIC 9(06) VALUE ZEROS.
+010400  77  WRK-RESUL                  PIC 9(07) VALUE ZEROS.
+010500  77  WRK-RESTO                  PIC 9(02) VALUE ZEROS.
+010600  PROCEDURE DIVISION.
+010700******************************************************************
+010800* 0000-MAINLINE
+010900* CONTROLS THE OVERALL FLOW OF THE BATCH CALCULATION RUN
+011000******************************************************************
+011100  0000-MAINLINE.
+011200      DISPLAY 'PROGCOB05 - MODO (B=LOTE, I=CONSULTA AVULSA): '
+011300          WITH NO ADVANCING.
+011400      ACCEPT WS-MODO-EXECUCAO-SW FROM CONSOLE.
+011500      IF WS-MODO-INTERATIVO
+011600          PERFORM 3000-CONSULTA-AVULSA THRU 3000-EXIT
+011700      ELSE
+011800          PERFORM 1000-INITIALIZE THRU 1000-EXIT
+011900          PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+012000              UNTIL WS-EOF
+012100          PERFORM 8000-TERMINATE THRU 8000-EXIT
+012200      END-IF.
+012300      STOP RUN.
+012400******************************************************************
+012500* 1000-INITIALIZE
+012600* OPENS THE TRANSACTION AND RESULT FILES, LOADS ANY RESTART
+012700* CHECKPOINT AND SKIPS AHEAD OVER ALREADY-PROCESSED RECORDS,
+012800* THEN PRIMES THE READ FOR THE NEXT ONE TO BE CALCULATED
+012900******************************************************************
+013000  1000-INITIALIZE.
+013100      OPEN INPUT CALC-TRANSACTION-FILE.
+013200      OPEN OUTPUT CALC-RESULT-FILE.
+013300      IF NOT WS-CALCTRAN-OK OR NOT WS-CALCRES-OK
+013400          DISPLAY 'PROGCOB05 - ERRO AO ABRIR ARQUIVOS: '
+013500              WS-CALCTRAN-STATUS ' / ' WS-CALCRES-STATUS
+013600          MOVE 'Y' TO WS-EOF-SW
+013700          GO TO 1000-EXIT
+013800      END-IF.
+013900      PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+014000      IF WS-REGISTROS-A-PULAR > ZERO
+014100          DISPLAY 'PROGCOB05 - REINICIANDO, PULANDO '
+014200              WS-REGISTROS-A-PULAR ' REGISTROS JA PROCESSADOS'
+014300          PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+014400              UNTIL WS-REGISTROS-LIDOS >= WS-REGISTROS-A-PULAR
+014500                  OR WS-EOF
+014600      END-IF.
+014700      PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+014800  1000-EXIT.
+014900      EXIT.
+015000******************************************************************
+015100* 1100-LOAD-CHECKPOINT
+015200* READS HOW MANY RECORDS A PRIOR RUN ALREADY FINISHED - NO
+015300* CHECKPOINT FILE (STATUS 35) MEANS A FIRST RUN, NOTHING TO
+015400* SKIP
+015500******************************************************************
+015600  1100-LOAD-CHECKPOINT.
+015700      MOVE ZERO TO WS-REGISTROS-A-PULAR.
+015800      MOVE 'N' TO WS-CKPT05-ABERTO-SW.
+015900      OPEN INPUT CHECKPOINT-FILE.
+016000      IF WS-CKPT05-NAO-EXISTE
+016100          GO TO 1100-EXIT
+016200      END-IF.
+016300      IF NOT WS-CKPT05-OK
+016400          DISPLAY 'PROGCOB05 - ERRO AO ABRIR CKPT05: '
+016500              WS-CKPT05-STATUS
+016600          GO TO 1100-EXIT
+016700      END-IF.
+016800      MOVE 'Y' TO WS-CKPT05-ABERTO-SW.
+016900      READ CHECKPOINT-FILE
+017000          AT END
+017100              GO TO 1100-EXIT
+017200      END-READ.
+017300      MOVE CK05-REGISTROS-PROCESSADOS TO WS-REGISTROS-A-PULAR.
+017400  1100-EXIT.
+017500      IF WS-CKPT05-ABERTO
+017600          CLOSE CHECKPOINT-FILE
+017700      END-IF.
+017800      EXIT.
+017900******************************************************************
+018000* 2000-PROCESS-TRANSACTION
+018100* RUNS THE 5 OPERATIONS FOR ONE PAIR AND READS THE NEXT ONE
+018200******************************************************************
+018300  2000-PROCESS-TRANSACTION.
+018400      MOVE 'N' TO WS-REGISTRO-INVALIDO-SW.
+018500      PERFORM 2200-SOMA THRU 2200-EXIT.
+018600      PERFORM 2300-SUBTRACAO THRU 2300-EXIT.
+018700      PERFORM 2400-DIVISAO THRU 2400-EXIT.
+018800      IF NOT WS-REGISTRO-INVALIDO
+018900          PERFORM 2500-MULTIPLICACAO THRU 2500-EXIT
+019000          PERFORM 2600-MEDIA THRU 2600-EXIT
+019100      END-IF.
+019200      IF WS-REGISTRO-INVALIDO
+019300          ADD 1 TO WS-REGISTROS-IGNORADOS
+019400      ELSE
+019500          PERFORM 2700-WRITE-RESULT THRU 2700-EXIT
+019600      END-IF.
+019700      ADD 1 TO WS-DESDE-CHECKPOINT.
+019800      IF WS-DESDE-CHECKPOINT >= WRK-CHECKPOINT-INTERVALO
+019900          PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+020000          MOVE ZERO TO WS-DESDE-CHECKPOINT
+020100      END-IF.
+020200      PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+020300  2000-EXIT.
+020400      EXIT.
+020500******************************************************************
+020600* 2100-READ-TRANSACTION
+020700* READS THE NEXT NUMBER PAIR, SETS THE EOF SWITCH AT THE END
+020800******************************************************************
+020900  2100-READ-TRANSACTION.
+021000      READ CALC-TRANSACTION-FILE
+021100          AT END
+021200              MOVE 'Y' TO WS-EOF-SW
+021300              GO TO 2100-EXIT
+021400      END-READ.
+021500      IF NOT WS-CALCTRAN-OK AND NOT WS-CALCTRAN-EOF
+021600          DISPLAY 'PROGCOB05 - ERRO DE LEITURA CALCTRAN: '
+021700              WS-CALCTRAN-STATUS
+021800          MOVE 'Y' TO WS-EOF-SW
+021900          GO TO 2100-EXIT
+022000      END-IF.
+022100      ADD 1 TO WS-REGISTROS-LIDOS.
+022200      MOVE CT-NUM1 TO WRK-NUM1.
+022300      MOVE CT-NUM2 TO WRK-NUM2.
+022400      MOVE CT-NUM1 TO CR-NUM1.
+022500      MOVE CT-NUM2 TO CR-NUM2.
+022600  2100-EXIT.
+022700      EXIT.
+022800******************************************************************
+022900* 2200-SOMA
+023000******************************************************************
+023100  2200-SOMA.
+023200      COMPUTE WRK-RESUL = WRK-NUM1 + WRK-NUM2.
+023300      MOVE WRK-RESUL TO CR-SOMA.
+023400  2200-EXIT.
+023500      EXIT.
+023600******************************************************************
+023700* 2300-SUBTRACAO
+023800******************************************************************
+023900  2300-SUBTRACAO.
+024000      SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
+024100      MOVE WRK-RESUL TO CR-SUBTRACAO.
+024200  2300-EXIT.
+024300      EXIT.
+024400******************************************************************
+024500* 2400-DIVISAO
+024600* GUARDED AGAINST A ZERO DIVISOR - A BAD TRANSACTION MUST
+024700* NOT ABEND THE WHOLE BATCH
+024800******************************************************************
+024900  2400-DIVISAO.
+025000      DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+025100          REMAINDER WRK-RESTO
+025200          ON SIZE ERROR
+025300              MOVE 'Y' TO WS-REGISTRO-INVALIDO-SW
+025400              DISPLAY 'PROGCOB05 - DIVISOR ZERO, REGISTRO '
+025500                  'IGNORADO - NUM1=' WRK-NUM1
+025600                  ' NUM2=' WRK-NUM2
+025700      END-DIVIDE.
+025800      IF NOT WS-REGISTRO-INVALIDO
+025900          MOVE WRK-RESUL TO CR-QUOCIENTE
+026000          MOVE WRK-RESTO TO CR-RESTO
+026100      END-IF.
+026200  2400-EXIT.
+026300      EXIT.
+026400******************************************************************
+026500* 2500-MULTIPLICACAO
+026600******************************************************************
+026700  2500-MULTIPLICACAO.
+026800      MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
+026900      MOVE WRK-RESUL TO CR-PRODUTO.
+027000  2500-EXIT.
+027100      EXIT.
+027200******************************************************************
+027300* 2600-MEDIA
+027400******************************************************************
+027500  2600-MEDIA.
+027600      COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2
+027700          ON SIZE ERROR
+027800              MOVE 'Y' TO WS-REGISTRO-INVALIDO-SW
+027900              DISPLAY 'PROGCOB05 - ESTOURO NO CALCULO DA '
+028000                  'MEDIA, REGISTRO IGNORADO - NUM1='
+028100                  WRK-NUM1 ' NUM2=' WRK-NUM2
+028200      END-COMPUTE.
+028300      IF NOT WS-REGISTRO-INVALIDO
+028400          MOVE WRK-RESUL TO CR-MEDIA
+028500          ADD WRK-RESUL TO WS-HASH-TOTAL
+028600      END-IF.
+028700  2600-EXIT.
+028800      EXIT.
+028900******************************************************************
+029000* 2700-WRITE-RESULT
+029100* WRITES THE RESULT RECORD FOR THE CURRENT TRANSACTION
+029200******************************************************************
+029300  2700-WRITE-RESULT.
+029400      WRITE CALC-RESULT-RECORD.
+029500      IF NOT WS-CALCRES-OK
+029600          DISPLAY 'PROGCOB05 - ERRO AO GRAVAR CALCRES: '
+029700              WS-CALCRES-STATUS
+029800      ELSE
+029900          ADD 1 TO WS-REGISTROS-GRAVADOS
+030000      END-IF.
+030100  2700-EXIT.
+030200      EXIT.
+030300******************************************************************
+030400* 2800-WRITE-CHECKPOINT
+030500* REWRITES THE CHECKPOINT FILE WITH THE COUNT OF RECORDS
+030600* SUCCESSFULLY PROCESSED SO FAR, SO A RERUN AFTER AN ABEND
+030700* CAN SKIP STRAIGHT PAST THEM
+030800******************************************************************
+030900  2800-WRITE-CHECKPOINT.
+031000      OPEN OUTPUT CHECKPOINT-FILE.
+031100      IF NOT WS-CKPT05-OK
+031200          DISPLAY 'PROGCOB05 - ERRO AO GRAVAR CKPT05: '
+031300              WS-CKPT05-STATUS
+031400          GO TO 2800-EXIT
+031500      END-IF.
+031600      MOVE WS-REGISTROS-LIDOS TO CK05-REGISTROS-PROCESSADOS.
+031700      WRITE CHECKPOINT-RECORD05.
+031800      CLOSE CHECKPOINT-FILE.
+031900  2800-EXIT.
+032000      EXIT.
+032100******************************************************************
+032200* 2900-RESET-CHECKPOINT
+032300* CLEARS THE CHECKPOINT ON A CLEAN FINISH - THE NEXT RUN HAS
+032400* NOTHING TO SKIP OVER
+032500******************************************************************
+032600  2900-RESET-CHECKPOINT.
+032700      OPEN OUTPUT CHECKPOINT-FILE.
+032800      IF NOT WS-CKPT05-OK
+032900          DISPLAY 'PROGCOB05 - ERRO AO LIMPAR CKPT05: '
+033000              WS-CKPT05-STATUS
+033100          GO TO 2900-EXIT
+033200      END-IF.
+033300      MOVE ZERO TO CK05-REGISTROS-PROCESSADOS.
+033400      WRITE CHECKPOINT-RECORD05.
+033500      CLOSE CHECKPOINT-FILE.
+033600  2900-EXIT.
+033700      EXIT.
+033800******************************************************************
+033900* 3000-CONSULTA-AVULSA
+034000* INTERACTIVE AD-HOC MODE - RUNS ALL 5 OPERATIONS FOR A SINGLE
+034100* PAIR TYPED AT THE CONSOLE, NO FILES INVOLVED AND NO
+034200* CHECKPOINT NEEDED
+034300******************************************************************
+034400  3000-CONSULTA-AVULSA.
+034500      DISPLAY 'PROGCOB05 - CONSULTA AVULSA - PRIMEIRO NUMERO: '
+034600          WITH NO ADVANCING.
+034700      ACCEPT WRK-NUM1 FROM CONSOLE.
+034800      DISPLAY 'PROGCOB05 - CONSULTA AVULSA - SEGUNDO NUMERO.: '
+034900          WITH NO ADVANCING.
+035000      ACCEPT WRK-NUM2 FROM CONSOLE.
+035100      MOVE 'N' TO WS-REGISTRO-INVALIDO-SW.
+035200      PERFORM 2200-SOMA THRU 2200-EXIT.
+035300      PERFORM 2300-SUBTRACAO THRU 2300-EXIT.
+035400      PERFORM 2400-DIVISAO THRU 2400-EXIT.
+035500      IF NOT WS-REGISTRO-INVALIDO
+035600          PERFORM 2500-MULTIPLICACAO THRU 2500-EXIT
+035700          PERFORM 2600-MEDIA THRU 2600-EXIT
+035800      END-IF.
+035900      DISPLAY 'PROGCOB05 - SOMA........: ' CR-SOMA.
+036000      DISPLAY 'PROGCOB05 - SUBTRACAO...: ' CR-SUBTRACAO.
+036100      IF WS-REGISTRO-INVALIDO
+036200          DISPLAY 'PROGCOB05 - DIVISOR ZERO, QUOCIENTE/RESTO/'
+036300              'PRODUTO/MEDIA NAO CALCULADOS'
+036400      ELSE
+036500          DISPLAY 'PROGCOB05 - QUOCIENTE...: ' CR-QUOCIENTE
+036600          DISPLAY 'PROGCOB05 - RESTO.......: ' CR-RESTO
+036700          DISPLAY 'PROGCOB05 - PRODUTO.....: ' CR-PRODUTO
+036800          DISPLAY 'PROGCOB05 - MEDIA.......: ' CR-MEDIA
+036900      END-IF.
+037000  3000-EXIT.
+037100      EXIT.
+037200******************************************************************
+037300* 8000-TERMINATE
+037400* CLOSES FILES, PRINTS THE CONTROL-TOTAL FOOTER, AND CLEARS
+037500* THE CHECKPOINT SINCE A CLEAN FINISH NEEDS NO RESTART
+037600******************************************************************
+037700  8000-TERMINATE.
+037800      CLOSE CALC-TRANSACTION-FILE CALC-RESULT-FILE.
+037900      PERFORM 2900-RESET-CHECKPOINT THRU 2900-EXIT.
+038000      DISPLAY '==========================================='.
+038100      DISPLAY 'PROGCOB05 - TOTAIS DE CONTROLE DO LOTE'.
+038200      DISPLAY 'REGISTROS LIDOS.....: ' WS-REGISTROS-LIDOS.
+038300      DISPLAY 'REGISTROS GRAVADOS..: ' WS-REGISTROS-GRAVADOS.
+038400      DISPLAY 'REGISTROS IGNORADOS.: ' WS-REGISTROS-IGNORADOS.
+038500      DISPLAY 'HASH TOTAL (MEDIAS)..: ' WS-HASH-TOTAL.
+038600  8000-EXIT.
+038700      EXIT.
