@@ -0,0 +1,309 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB11.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 09/08/2026.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: LER O STUDENT-MASTER JA CORRIGIDO PELO PROGCOB07 E
+001000* IMPRIMIR, POR TURMA, A MEDIA MINIMA/MAXIMA/MEDIA DA TURMA E
+001100* A QUANTIDADE/PERCENTUAL DE APROVADOS E REPROVADOS - RODA
+001200* DEPOIS DE UM LOTE DE CORRECAO PARA DAR UMA VISAO GERENCIAL
+001300* DA TURMA SEM SOMAR BOLETIM POR BOLETIM NA MAO
+001400*
+001500* MODIFICATION HISTORY
+001600* DATE       INIT  DESCRIPTION
+001700* 09/08/2026 ALEX  ORIGINAL
+001800******************************************************************
+001900  ENVIRONMENT DIVISION.
+002000  CONFIGURATION SECTION.
+002100  SOURCE-COMPUTER. IBM-370.
+002200  OBJECT-COMPUTER. IBM-370.
+002300  INPUT-OUTPUT SECTION.
+002400  FILE-CONTROL.
+002500      SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMAS
+002600          ORGANIZATION IS INDEXED
+002700          ACCESS MODE IS SEQUENTIAL
+002800          RECORD KEY IS SM-STUDENT-ID
+002900          FILE STATUS IS WS-STUDMAS-STATUS.
+003000      SELECT SORT-WORK-FILE ASSIGN TO SORTWK.
+003100      SELECT CLASS-SUMMARY-REPORT-FILE ASSIGN TO CLASSRPT
+003200          ORGANIZATION IS LINE SEQUENTIAL
+003300          FILE STATUS IS WS-CLASSRPT-STATUS.
+003400  DATA DIVISION.
+003500  FILE SECTION.
+003600  FD  STUDENT-MASTER-FILE
+003700      LABEL RECORDS ARE STANDARD.
+003800  COPY STUDMAS.
+003900  SD  SORT-WORK-FILE.
+004000  01  SORT-RECORD.
+004100      05  SR-CLASS-SECTION        PIC X(06).
+004200      05  SR-MEDIA                PIC 9(02).
+004300      05  SR-SITUACAO             PIC X(01).
+004400          88  SR-APROVADO                 VALUE 'A'.
+004500          88  SR-REPROVADO                VALUE 'R'.
+004600  FD  CLASS-SUMMARY-REPORT-FILE
+004700      LABEL RECORDS ARE STANDARD.
+004800  01  CR-LINE                     PIC X(80).
+004900  WORKING-STORAGE SECTION.
+005000******************************************************************
+005100* SWITCHES AND FILE STATUS
+005200******************************************************************
+005300  01  WS-SWITCHES.
+005400      05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+005500          88  WS-EOF                       VALUE 'Y'.
+005600      05  WS-PRIMEIRA-TURMA-SW   PIC X(01) VALUE 'Y'.
+005700          88  WS-PRIMEIRA-TURMA            VALUE 'Y'.
+005800  01  WS-FILE-STATUSES.
+005900      05  WS-STUDMAS-STATUS      PIC X(02) VALUE '00'.
+006000          88  WS-STUDMAS-OK               VALUE '00'.
+006100          88  WS-STUDMAS-EOF              VALUE '10'.
+006200      05  WS-CLASSRPT-STATUS     PIC X(02) VALUE '00'.
+006300          88  WS-CLASSRPT-OK              VALUE '00'.
+006400******************************************************************
+006500* GROUP-BREAK CONTROL FIELDS - ONE TURMA'S RUNNING STATS AT
+006600* A TIME, SINCE STUDMAS COMES IN SORTED TURMA ORDER
+006700******************************************************************
+006800  01  WS-TURMA-ATUAL              PIC X(06) VALUE SPACES.
+006900  01  WS-TURMA-MIN-MEDIA          PIC 9(02) VALUE ZERO.
+007000  01  WS-TURMA-MAX-MEDIA          PIC 9(02) VALUE ZERO.
+007100  01  WS-TURMA-MEDIA-CALC         PIC 9(02) VALUE ZERO.
+007200  01  WS-CONTADORES COMP.
+007300      05  WS-TURMA-QTDE          PIC 9(05) VALUE ZERO.
+007400      05  WS-TURMA-APROVADOS     PIC 9(05) VALUE ZERO.
+007500      05  WS-TURMA-REPROVADOS    PIC 9(05) VALUE ZERO.
+007600      05  WS-TURMA-SOMA-MEDIA    PIC 9(07) VALUE ZERO.
+007700      05  WS-TURMA-PCT-APROV     PIC 9(03) VALUE ZERO.
+007800      05  WS-TURMA-PCT-REPROV    PIC 9(03) VALUE ZERO.
+007900      05  WS-TOTAL-ALUNOS        PIC 9(05) VALUE ZERO.
+008000      05  WS-TOTAL-APROVADOS     PIC 9(05) VALUE ZERO.
+008100      05  WS-TOTAL-REPROVADOS    PIC 9(05) VALUE ZERO.
+008200      05  WS-TOTAL-PCT-APROV     PIC 9(03) VALUE ZERO.
+008300      05  WS-TOTAL-TURMAS        PIC 9(03) VALUE ZERO.
+008400******************************************************************
+008500* REPORT LINE LAYOUTS
+008600******************************************************************
+008700  01  WS-HEADER-1.
+008800      05  FILLER                 PIC X(36)
+008900          VALUE 'RELATORIO DE ESTATISTICAS POR TURMA'.
+009000  01  WS-HEADER-2.
+009100      05  FILLER                 PIC X(11) VALUE 'TURMA'.
+009200      05  FILLER                 PIC X(06) VALUE 'QTD'.
+009300      05  FILLER                 PIC X(06) VALUE 'MIN'.
+009400      05  FILLER                 PIC X(06) VALUE 'MAX'.
+009500      05  FILLER                 PIC X(08) VALUE 'MEDIA'.
+009600      05  FILLER                 PIC X(16) VALUE 'APROVADOS'.
+009700      05  FILLER                 PIC X(16) VALUE 'REPROVADOS'.
+009800  01  WS-DETAIL-LINE.
+009900      05  WD-TURMA               PIC X(06).
+010000      05  FILLER                 PIC X(05) VALUE SPACES.
+010100      05  WD-QTD                 PIC ZZZZ9.
+010200      05  FILLER                 PIC X(01) VALUE SPACE.
+010300      05  WD-MIN                 PIC Z9.
+010400      05  FILLER                 PIC X(04) VALUE SPACES.
+010500      05  WD-MAX                 PIC Z9.
+010600      05  FILLER                 PIC X(04) VALUE SPACES.
+010700      05  WD-MEDIA               PIC Z9.
+010800      05  FILLER                 PIC X(04) VALUE SPACES.
+010900      05  WD-APROVADOS           PIC ZZZZ9.
+011000      05  FILLER                 PIC X(01) VALUE SPACE.
+011100      05  FILLER                 PIC X(01) VALUE '('.
+011200      05  WD-PCT-APROVADOS       PIC ZZ9.
+011300      05  FILLER                 PIC X(02) VALUE '%)'.
+011400      05  FILLER                 PIC X(03) VALUE SPACES.
+011500      05  WD-REPROVADOS          PIC ZZZZ9.
+011600      05  FILLER                 PIC X(01) VALUE SPACE.
+011700      05  FILLER                 PIC X(01) VALUE '('.
+011800      05  WD-PCT-REPROVADOS      PIC ZZ9.
+011900      05  FILLER                 PIC X(02) VALUE '%)'.
+012000  01  WS-FOOTER-LINE.
+012100      05  FILLER                 PIC X(20)
+012200          VALUE 'TOTAL GERAL ALUNOS: '.
+012300      05  WF-TOTAL-ALUNOS        PIC ZZZZ9.
+012400      05  FILLER                 PIC X(04) VALUE SPACES.
+012500      05  FILLER                 PIC X(17)
+012600          VALUE 'TOTAL APROVADOS: '.
+012700      05  WF-TOTAL-APROVADOS     PIC ZZZZ9.
+012800      05  FILLER                 PIC X(04) VALUE SPACES.
+012900      05  FILLER                 PIC X(18)
+013000          VALUE 'TOTAL REPROVADOS: '.
+013100      05  WF-TOTAL-REPROVADOS    PIC ZZZZ9.
+013200      05  FILLER                 PIC X(04) VALUE SPACES.
+013300      05  FILLER                 PIC X(28)
+013400          VALUE 'PERCENTUAL GERAL APROVACAO: '.
+013500      05  WF-TOTAL-PCT-APROV     PIC ZZ9.
+013600      05  FILLER                 PIC X(01) VALUE '%'.
+013700  PROCEDURE DIVISION.
+013800******************************************************************
+013900* 0000-MAINLINE
+014000* SORTS THE GRADED STUDENTS BY TURMA AND PRINTS THE PER-
+014100* TURMA STATISTICS REPORT
+014200******************************************************************
+014300  0000-MAINLINE.
+014400      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014500      SORT SORT-WORK-FILE
+014600          ASCENDING KEY SR-CLASS-SECTION
+014700          INPUT PROCEDURE IS 2000-SELECIONAR-ALUNOS
+014800          OUTPUT PROCEDURE IS 3000-IMPRIMIR-RELATORIO.
+014900      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+015000      STOP RUN.
+015100******************************************************************
+015200* 1000-INITIALIZE
+015300* OPENS THE CLASS SUMMARY REPORT AND WRITES ITS HEADERS
+015400******************************************************************
+015500  1000-INITIALIZE.
+015600      OPEN OUTPUT CLASS-SUMMARY-REPORT-FILE.
+015700      IF NOT WS-CLASSRPT-OK
+015800          DISPLAY 'PROGCOB11 - ERRO AO ABRIR CLASSRPT: '
+015900              WS-CLASSRPT-STATUS
+016000      END-IF.
+016100      WRITE CR-LINE FROM WS-HEADER-1.
+016200      WRITE CR-LINE FROM WS-HEADER-2.
+016300  1000-EXIT.
+016400      EXIT.
+016500******************************************************************
+016600* 2000-SELECIONAR-ALUNOS
+016700* INPUT PROCEDURE OF THE SORT - READS STUDMAS AND RELEASES
+016800* EVERY STUDENT WHO HAS ALREADY BEEN GRADED
+016900******************************************************************
+017000  2000-SELECIONAR-ALUNOS.
+017100      OPEN INPUT STUDENT-MASTER-FILE.
+017200      IF NOT WS-STUDMAS-OK
+017300          DISPLAY 'PROGCOB11 - ERRO AO ABRIR STUDMAS: '
+017400              WS-STUDMAS-STATUS
+017500          MOVE 'Y' TO WS-EOF-SW
+017600          GO TO 2000-EXIT
+017700      END-IF.
+017800      PERFORM 2100-LER-E-SELECIONAR THRU 2100-EXIT
+017900          UNTIL WS-EOF.
+018000      CLOSE STUDENT-MASTER-FILE.
+018100  2000-EXIT.
+018200      EXIT.
+018300******************************************************************
+018400* 2100-LER-E-SELECIONAR
+018500* READS ONE STUDENT; ONLY ALREADY-GRADED RECORDS ARE RELEASED
+018600* TO THE SORT - A PENDING SM-SITUACAO WOULD SKEW THE STATS
+018700* WITH A BOGUS MEDIA OF ZERO
+018800******************************************************************
+018900  2100-LER-E-SELECIONAR.
+019000      READ STUDENT-MASTER-FILE NEXT RECORD
+019100          AT END
+019200              MOVE 'Y' TO WS-EOF-SW
+019300              GO TO 2100-EXIT
+019400      END-READ.
+019500      IF NOT WS-STUDMAS-OK AND NOT WS-STUDMAS-EOF
+019600          DISPLAY 'PROGCOB11 - ERRO DE LEITURA STUDMAS: '
+019700              WS-STUDMAS-STATUS
+019800          MOVE 'Y' TO WS-EOF-SW
+019900          GO TO 2100-EXIT
+020000      END-IF.
+020100      IF SM-SITUACAO-PENDENTE
+020200          GO TO 2100-EXIT
+020300      END-IF.
+020400      MOVE SM-CLASS-SECTION TO SR-CLASS-SECTION.
+020500      MOVE SM-MEDIA TO SR-MEDIA.
+020600      MOVE SM-SITUACAO TO SR-SITUACAO.
+020700      RELEASE SORT-RECORD.
+020800  2100-EXIT.
+020900      EXIT.
+021000******************************************************************
+021100* 3000-IMPRIMIR-RELATORIO
+021200* OUTPUT PROCEDURE OF THE SORT - ACCUMULATES AND PRINTS ONE
+021300* SUMMARY LINE PER TURMA, BREAKING ON CLASS SECTION
+021400******************************************************************
+021500  3000-IMPRIMIR-RELATORIO.
+021600      MOVE 'N' TO WS-EOF-SW.
+021700      RETURN SORT-WORK-FILE
+021800          AT END
+021900              MOVE 'Y' TO WS-EOF-SW.
+022000      PERFORM 3100-PROCESSAR-REGISTRO THRU 3100-EXIT
+022100          UNTIL WS-EOF.
+022200      IF NOT WS-PRIMEIRA-TURMA
+022300          PERFORM 3200-IMPRIMIR-SUBTOTAL THRU 3200-EXIT
+022400      END-IF.
+022500  3000-EXIT.
+022600      EXIT.
+022700******************************************************************
+022800* 3100-PROCESSAR-REGISTRO
+022900* ACCUMULATES ONE SORTED STUDENT INTO THE CURRENT TURMA'S
+023000* RUNNING MIN/MAX/SUM AND APROVADO/REPROVADO COUNTS, WITH A
+023100* TURMA BREAK WHEN THE CLASS SECTION CHANGES
+023200******************************************************************
+023300  3100-PROCESSAR-REGISTRO.
+023400      IF SR-CLASS-SECTION NOT = WS-TURMA-ATUAL
+023500          IF NOT WS-PRIMEIRA-TURMA
+023600              PERFORM 3200-IMPRIMIR-SUBTOTAL THRU 3200-EXIT
+023700          END-IF
+023800          MOVE 'N' TO WS-PRIMEIRA-TURMA-SW
+023900          MOVE SR-CLASS-SECTION TO WS-TURMA-ATUAL
+024000          MOVE ZERO TO WS-TURMA-QTDE WS-TURMA-APROVADOS
+024100          MOVE ZERO TO WS-TURMA-REPROVADOS WS-TURMA-SOMA-MEDIA
+024200          MOVE SR-MEDIA TO WS-TURMA-MIN-MEDIA
+024300          MOVE SR-MEDIA TO WS-TURMA-MAX-MEDIA
+024400      END-IF.
+024500      IF SR-MEDIA < WS-TURMA-MIN-MEDIA
+024600          MOVE SR-MEDIA TO WS-TURMA-MIN-MEDIA
+024700      END-IF.
+024800      IF SR-MEDIA > WS-TURMA-MAX-MEDIA
+024900          MOVE SR-MEDIA TO WS-TURMA-MAX-MEDIA
+025000      END-IF.
+025100      ADD SR-MEDIA TO WS-TURMA-SOMA-MEDIA.
+025200      ADD 1 TO WS-TURMA-QTDE.
+025300      ADD 1 TO WS-TOTAL-ALUNOS.
+025400      IF SR-APROVADO
+025500          ADD 1 TO WS-TURMA-APROVADOS
+025600          ADD 1 TO WS-TOTAL-APROVADOS
+025700      ELSE
+025800          ADD 1 TO WS-TURMA-REPROVADOS
+025900          ADD 1 TO WS-TOTAL-REPROVADOS
+026000      END-IF.
+026100      RETURN SORT-WORK-FILE
+026200          AT END
+026300              MOVE 'Y' TO WS-EOF-SW.
+026400  3100-EXIT.
+026500      EXIT.
+026600******************************************************************
+026700* 3200-IMPRIMIR-SUBTOTAL
+026800* PRINTS THE MIN/MAX/MEDIA AND APROVADO/REPROVADO LINE FOR
+026900* THE TURMA JUST FINISHED
+027000******************************************************************
+027100  3200-IMPRIMIR-SUBTOTAL.
+027200      COMPUTE WS-TURMA-MEDIA-CALC ROUNDED =
+027300          WS-TURMA-SOMA-MEDIA / WS-TURMA-QTDE.
+027400      COMPUTE WS-TURMA-PCT-APROV =
+027500          WS-TURMA-APROVADOS * 100 / WS-TURMA-QTDE.
+027600      COMPUTE WS-TURMA-PCT-REPROV =
+027700          WS-TURMA-REPROVADOS * 100 / WS-TURMA-QTDE.
+027800      MOVE WS-TURMA-ATUAL TO WD-TURMA.
+027900      MOVE WS-TURMA-QTDE TO WD-QTD.
+028000      MOVE WS-TURMA-MIN-MEDIA TO WD-MIN.
+028100      MOVE WS-TURMA-MAX-MEDIA TO WD-MAX.
+028200      MOVE WS-TURMA-MEDIA-CALC TO WD-MEDIA.
+028300      MOVE WS-TURMA-APROVADOS TO WD-APROVADOS.
+028400      MOVE WS-TURMA-PCT-APROV TO WD-PCT-APROVADOS.
+028500      MOVE WS-TURMA-REPROVADOS TO WD-REPROVADOS.
+028600      MOVE WS-TURMA-PCT-REPROV TO WD-PCT-REPROVADOS.
+028700      WRITE CR-LINE FROM WS-DETAIL-LINE.
+028800      ADD 1 TO WS-TOTAL-TURMAS.
+028900  3200-EXIT.
+029000      EXIT.
+029100******************************************************************
+029200* 8000-TERMINATE
+029300* PRINTS THE NETWORK-WIDE TOTALS AND CLOSES THE REPORT
+029400******************************************************************
+029500  8000-TERMINATE.
+029600      MOVE WS-TOTAL-ALUNOS TO WF-TOTAL-ALUNOS.
+029700      MOVE WS-TOTAL-APROVADOS TO WF-TOTAL-APROVADOS.
+029800      MOVE WS-TOTAL-REPROVADOS TO WF-TOTAL-REPROVADOS.
+029900      IF WS-TOTAL-ALUNOS > ZERO
+030000          COMPUTE WS-TOTAL-PCT-APROV =
+030100              WS-TOTAL-APROVADOS * 100 / WS-TOTAL-ALUNOS
+030200      END-IF.
+030300      MOVE WS-TOTAL-PCT-APROV TO WF-TOTAL-PCT-APROV.
+030400      WRITE CR-LINE FROM WS-FOOTER-LINE.
+030500      CLOSE CLASS-SUMMARY-REPORT-FILE.
+030600      DISPLAY 'PROGCOB11 - TURMAS RELATADAS..: ' WS-TOTAL-TURMAS.
+030700      DISPLAY 'PROGCOB11 - TOTAL DE ALUNOS...: ' WS-TOTAL-ALUNOS.
+030800  8000-EXIT.
+030900      EXIT.
