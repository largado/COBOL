@@ -0,0 +1,13 @@
+000100******************************************************************
+000200* HOLIDCAL.CPY
+000300* HOLIDAY CALENDAR RECORD - ONE SCHOOL HOLIDAY PER RECORD
+000400* USED TO KEEP NIGHTLY/END-OF-TERM BATCH JOBS FROM RUNNING
+000500* ON A WEEKEND OR A DAY THE SCHOOL IS CLOSED
+000600*
+000700* MODIFICATION HISTORY
+000800* DATE       INIT  DESCRIPTION
+000900* 09/08/2026 ALEX  ORIGINAL LAYOUT
+001000******************************************************************
+001100  01  HOLIDAY-CAL-RECORD.
+001200      05  HC-DATA                 PIC 9(08).
+001300      05  HC-DESCRICAO            PIC X(30).
