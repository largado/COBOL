@@ -0,0 +1,27 @@
+000100******************************************************************
+000200* DATERTN.CPY
+000300* PROCEDURE-DIVISION ROUTINES THAT FILL DATEFMT.CPY'S FIELDS
+000400* FROM WRK-DATA/WRK-DATA-YYYYMMDD. COPY THIS INTO THE
+000500* PROCEDURE DIVISION OF ANY PROGRAM THAT ALSO COPIES
+000600* DATEFMT.CPY INTO WORKING-STORAGE. PERFORM <PARA> THRU
+000700* <PARA>-EXIT LIKE ANY OTHER PARAGRAPH IN THIS SHOP
+000800*
+000900* MODIFICATION HISTORY
+001000* DATE       INIT  DESCRIPTION
+001100* 09/08/2026 ALEX  ORIGINAL
+001200******************************************************************
+001300  9810-FORMATAR-DDMMYYYY.
+001400      MOVE WRK-DIA TO DATEFMT-DDMMYYYY-DIA.
+001500      MOVE WRK-MES TO DATEFMT-DDMMYYYY-MES.
+001600      MOVE WRK-ANO TO DATEFMT-DDMMYYYY-ANO.
+001700  9810-EXIT.
+001800      EXIT.
+001900  9820-FORMATAR-YYYYMMDD.
+002000      MOVE WRK-DATA-YYYYMMDD TO DATEFMT-YYYYMMDD.
+002100  9820-EXIT.
+002200      EXIT.
+002300  9830-FORMATAR-MMYYYY.
+002400      MOVE WRK-MES TO DATEFMT-MMYYYY-MES.
+002500      MOVE WRK-ANO TO DATEFMT-MMYYYY-ANO.
+002600  9830-EXIT.
+002700      EXIT.
