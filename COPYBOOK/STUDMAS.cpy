@@ -0,0 +1,36 @@
+000100******************************************************************
+000200* STUDMAS.CPY
+000300* STUDENT-MASTER RECORD LAYOUT - INDEXED BY STUDENT ID
+000400* USED BY THE GRADING SUITE (PROGCOB01 ROSTER LOAD,
+000500* PROGCOB07 GRADE AVERAGING, AND THEIR BATCH DRIVERS/REPORTS)
+000600*
+000700* MODIFICATION HISTORY
+000800* DATE       INIT  DESCRIPTION
+000900* 06/02/2022 ALEX  ORIGINAL LAYOUT - ID/NAME/CLASS/2 GRADES
+001000* 09/08/2026 ALEX  ADDED NOTA3/NOTA4 FOR 4-BIMESTER WEIGHTED
+001100*                  AVERAGES - TOOK THE SPACE FROM FILLER
+001200* 09/08/2026 ALEX  ADDED SM-LETRA (A/B/C/D/F) - TOOK THE SPACE
+001300*                  FROM FILLER
+001400* 09/08/2026 ALEX  ADDED SM-NOTA-RECUPERACAO (MAKEUP EXAM) -
+001500*                  TOOK THE SPACE FROM FILLER
+001600* 09/08/2026 ALEX  ADDED SM-DATA-MATRICULA (ENROLLMENT DATE)
+001700*                  FOR THE RETENTION PURGE - TOOK THE REST
+001800*                  OF FILLER
+001900******************************************************************
+002000  01  STUDENT-MASTER-RECORD.
+002100      05  SM-STUDENT-ID           PIC X(06).
+002200      05  SM-STUDENT-NAME         PIC X(20).
+002300      05  SM-CLASS-SECTION        PIC X(06).
+002400      05  SM-NOTA1                PIC 9(02).
+002500      05  SM-NOTA2                PIC 9(02).
+002600      05  SM-NOTA3                PIC 9(02).
+002700      05  SM-NOTA4                PIC 9(02).
+002800      05  SM-MEDIA                PIC 9(02).
+002900      05  SM-SITUACAO             PIC X(01).
+003000          88  SM-APROVADO                 VALUE 'A'.
+003100          88  SM-REPROVADO                VALUE 'R'.
+003200          88  SM-SITUACAO-PENDENTE        VALUE ' '.
+003300      05  SM-LETRA                PIC X(01).
+003400          88  SM-LETRA-PENDENTE           VALUE ' '.
+003500      05  SM-NOTA-RECUPERACAO     PIC 9(02).
+003600      05  SM-DATA-MATRICULA       PIC 9(08).
