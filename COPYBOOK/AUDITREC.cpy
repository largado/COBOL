@@ -0,0 +1,29 @@
+000100******************************************************************
+000200* AUDITREC.CPY
+000300* ONE RECORD PER APROVADO/REPROVADO DECISION OUT OF PROGCOB07 -
+000400* KEEPS THE GRADES AND RESULT ON FILE SO A GRADE DISPUTE MONTHS
+000500* LATER CAN BE ANSWERED FROM THE LOG INSTEAD OF FROM MEMORY
+000600*
+000700* MODIFICATION HISTORY
+000800* DATE       INIT  DESCRIPTION
+000900* 09/08/2026 ALEX  ORIGINAL LAYOUT
+001000* 09/08/2026 ALEX  ADDED AR-CLASS-SECTION SO THE EXCEPTION
+001100*                  REPORT CAN GROUP REPROVADOS BY TURMA
+001200* 09/08/2026 ALEX  ADDED AR-TIPO-REGISTRO SO A MAKEUP RECOMPUTE
+001300*                  LOGS SEPARATELY FROM THE ORIGINAL DECISION
+001400******************************************************************
+001500  01  AUDIT-RECORD.
+001600      05  AR-STUDENT-ID           PIC X(06).
+001700      05  AR-CLASS-SECTION        PIC X(06).
+001800      05  AR-TIPO-REGISTRO        PIC X(01).
+001900          88  AR-REGISTRO-ORIGINAL        VALUE 'O'.
+002000          88  AR-REGISTRO-RECUPERACAO     VALUE 'M'.
+002100      05  AR-NOTA1                PIC 9(02).
+002200      05  AR-NOTA2                PIC 9(02).
+002300      05  AR-NOTA3                PIC 9(02).
+002400      05  AR-NOTA4                PIC 9(02).
+002500      05  AR-MEDIA                PIC 9(02).
+002600      05  AR-RESULTADO            PIC X(01).
+002700          88  AR-APROVADO                 VALUE 'A'.
+002800          88  AR-REPROVADO                VALUE 'R'.
+002900      05  AR-DATA-EXECUCAO        PIC 9(08).
