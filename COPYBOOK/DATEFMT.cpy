@@ -0,0 +1,26 @@
+000100******************************************************************
+000200* DATEFMT.CPY
+000300* SHARED DATE-OUTPUT FIELDS, BUILT FROM THE INCLUDING
+000400* PROGRAM'S OWN WRK-DATA (01 WRK-DATA: 02 WRK-ANO PIC 9(04),
+000500* 02 WRK-MES PIC 9(02), 02 WRK-DIA PIC 9(02)), THE WAY
+000600* TESTE1 DEFINES IT. THE INCLUDING PROGRAM MUST ALSO DEFINE
+000700*     01  WRK-DATA-YYYYMMDD REDEFINES WRK-DATA PIC 9(08).
+000800* COPY DATERTN.CPY INTO THE PROCEDURE DIVISION TO FILL THESE
+000900* FIELDS FROM WRK-DATA - SEE DATERTN.CPY FOR THE ROUTINES
+001000*
+001100* MODIFICATION HISTORY
+001200* DATE       INIT  DESCRIPTION
+001300* 09/08/2026 ALEX  ORIGINAL - DD/MM/YYYY, YYYYMMDD, MM/YYYY
+001400******************************************************************
+001500  01  DATEFMT-SAIDA.
+001600      05  DATEFMT-DDMMYYYY.
+001700          10  DATEFMT-DDMMYYYY-DIA    PIC 99.
+001800          10  FILLER                  PIC X VALUE '/'.
+001900          10  DATEFMT-DDMMYYYY-MES    PIC 99.
+002000          10  FILLER                  PIC X VALUE '/'.
+002100          10  DATEFMT-DDMMYYYY-ANO    PIC 9999.
+002200      05  DATEFMT-YYYYMMDD            PIC 9(08).
+002300      05  DATEFMT-MMYYYY.
+002400          10  DATEFMT-MMYYYY-MES      PIC 99.
+002500          10  FILLER                  PIC X VALUE '/'.
+002600          10  DATEFMT-MMYYYY-ANO      PIC 9999.
