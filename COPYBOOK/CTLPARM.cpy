@@ -0,0 +1,14 @@
+000100******************************************************************
+000200* CTLPARM.CPY
+000300* COURSE PARAMETER RECORD - PASSING GRADE BY CLASS/COURSE
+000400* SECTION, SO EACH COURSE'S APPROVAL POLICY LIVES IN DATA
+000500* INSTEAD OF A SEPARATE COPY OF THE GRADING PROGRAM
+000600*
+000700* MODIFICATION HISTORY
+000800* DATE       INIT  DESCRIPTION
+000900* 09/08/2026 ALEX  ORIGINAL LAYOUT
+001000******************************************************************
+001100  01  COURSE-PARM-RECORD.
+001200      05  CP-CLASS-SECTION        PIC X(06).
+001300      05  CP-PASSING-GRADE        PIC 9(02).
+001400      05  FILLER                  PIC X(10).
