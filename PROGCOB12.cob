@@ -0,0 +1,312 @@
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB12.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 09/08/2026.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: CONCILIAR O EXTRATO PERIODICO DA SECRETARIA DE
+001000* MATRICULAS (ENROLFD) COM O STUDENT-MASTER, POR MATRICULA, E
+001100* REPORTAR TRES SITUACOES: ALUNO NO EXTRATO SEM CADASTRO NO
+001200* MASTER, ALUNO NO MASTER QUE SAIU DO EXTRATO (EVADIDO OU
+001300* TRANSFERIDO), E ALUNO PRESENTE NOS DOIS COM NOME OU TURMA
+001400* DIVERGENTE - OS DOIS ARQUIVOS DEVEM VIR EM ORDEM CRESCENTE
+001500* DE MATRICULA
+001600*
+001700* MODIFICATION HISTORY
+001800* DATE       INIT  DESCRIPTION
+001900* 09/08/2026 ALEX  ORIGINAL
+002000******************************************************************
+002100  ENVIRONMENT DIVISION.
+002200  CONFIGURATION SECTION.
+002300  SOURCE-COMPUTER. IBM-370.
+002400  OBJECT-COMPUTER. IBM-370.
+002500  INPUT-OUTPUT SECTION.
+002600  FILE-CONTROL.
+002700      SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMAS
+002800          ORGANIZATION IS INDEXED
+002900          ACCESS MODE IS SEQUENTIAL
+003000          RECORD KEY IS SM-STUDENT-ID
+003100          FILE STATUS IS WS-STUDMAS-STATUS.
+003200      SELECT ENROLLMENT-EXTRACT-FILE ASSIGN TO ENROLFD
+003300          ORGANIZATION IS SEQUENTIAL
+003400          FILE STATUS IS WS-ENROLFD-STATUS.
+003500      SELECT RECONCILE-REPORT-FILE ASSIGN TO RECONRPT
+003600          ORGANIZATION IS LINE SEQUENTIAL
+003700          FILE STATUS IS WS-RECONRPT-STATUS.
+003800  DATA DIVISION.
+003900  FILE SECTION.
+004000  FD  STUDENT-MASTER-FILE
+004100      LABEL RECORDS ARE STANDARD.
+004200  COPY STUDMAS.
+004300  FD  ENROLLMENT-EXTRACT-FILE
+004400      LABEL RECORDS ARE STANDARD.
+004500  01  ENROLLMENT-EXTRACT-RECORD.
+004600      05  EF-STUDENT-ID           PIC X(06).
+004700      05  EF-STUDENT-NAME         PIC X(20).
+004800      05  EF-CLASS-SECTION        PIC X(06).
+004900  FD  RECONCILE-REPORT-FILE
+005000      LABEL RECORDS ARE STANDARD.
+005100  01  RR-LINE                     PIC X(80).
+005200  WORKING-STORAGE SECTION.
+005300******************************************************************
+005400* SWITCHES AND FILE STATUS
+005500******************************************************************
+005600  01  WS-SWITCHES.
+005700      05  WS-STUDMAS-EOF-SW      PIC X(01) VALUE 'N'.
+005800          88  WS-STUDMAS-EOF               VALUE 'Y'.
+005900      05  WS-ENROLFD-EOF-SW      PIC X(01) VALUE 'N'.
+006000          88  WS-ENROLFD-EOF               VALUE 'Y'.
+006100  01  WS-FILE-STATUSES.
+006200      05  WS-STUDMAS-STATUS      PIC X(02) VALUE '00'.
+006300          88  WS-STUDMAS-OK               VALUE '00'.
+006400          88  WS-STUDMAS-FIM              VALUE '10'.
+006500      05  WS-ENROLFD-STATUS      PIC X(02) VALUE '00'.
+006600          88  WS-ENROLFD-OK               VALUE '00'.
+006700          88  WS-ENROLFD-FIM              VALUE '10'.
+006800      05  WS-RECONRPT-STATUS     PIC X(02) VALUE '00'.
+006900          88  WS-RECONRPT-OK              VALUE '00'.
+007000  01  WS-CONTADORES COMP.
+007100      05  WS-TOTAL-FALTANTES     PIC 9(05) VALUE ZERO.
+007200      05  WS-TOTAL-EVADIDOS      PIC 9(05) VALUE ZERO.
+007300      05  WS-TOTAL-DIVERGENTES   PIC 9(05) VALUE ZERO.
+007400      05  WS-TOTAL-CONFEREM      PIC 9(05) VALUE ZERO.
+007500******************************************************************
+007600* RUN DATE - SAME STRUCTURE TESTE1 USES FOR THE SYSTEM DATE
+007700******************************************************************
+007800  01  WRK-DATA.
+007900      05  WRK-ANO                PIC 9(04) VALUE ZEROS.
+008000      05  WRK-MES                PIC 9(02) VALUE ZEROS.
+008100      05  WRK-DIA                PIC 9(02) VALUE ZEROS.
+008200  01  WRK-DATA-YYYYMMDD REDEFINES WRK-DATA PIC 9(08).
+008300******************************************************************
+008400* SHARED DATE-OUTPUT FIELDS (SEE DATEFMT.CPY)
+008500******************************************************************
+008600  COPY DATEFMT.
+008700******************************************************************
+008800* REPORT LINE LAYOUTS
+008900******************************************************************
+009000  01  WS-HEADER-1.
+009100      05  FILLER                 PIC X(40)
+009200          VALUE 'RELATORIO DE RECONCILIACAO DE MATRICULA'.
+009300  01  WS-HEADER-2.
+009400      05  FILLER                 PIC X(10) VALUE 'DATA EMIS:'.
+009500      05  WH2-DATA               PIC X(10).
+009600  01  WS-DETAIL-LINE.
+009700      05  WD-TIPO                PIC X(20).
+009800      05  FILLER                 PIC X(02) VALUE SPACES.
+009900      05  WD-ID                  PIC X(06).
+010000      05  FILLER                 PIC X(02) VALUE SPACES.
+010100      05  WD-NOME                PIC X(20).
+010200      05  FILLER                 PIC X(01) VALUE SPACE.
+010300      05  WD-TURMA               PIC X(06).
+010400      05  FILLER                 PIC X(02) VALUE SPACES.
+010500      05  WD-NOME-FEED           PIC X(20).
+010600      05  FILLER                 PIC X(01) VALUE SPACE.
+010700      05  WD-TURMA-FEED          PIC X(06).
+010800  01  WS-FOOTER-LINE-1.
+010900      05  FILLER                 PIC X(29)
+011000          VALUE 'TOTAL FALTANTES NO CADASTRO: '.
+011100      05  WF-FALTANTES           PIC ZZZZ9.
+011200  01  WS-FOOTER-LINE-2.
+011300      05  FILLER                 PIC X(29)
+011400          VALUE 'TOTAL EVADIDOS/TRANSFERIDOS: '.
+011500      05  WF-EVADIDOS            PIC ZZZZ9.
+011600  01  WS-FOOTER-LINE-3.
+011700      05  FILLER                 PIC X(29)
+011800          VALUE 'TOTAL COM DADOS DIVERGENTES: '.
+011900      05  WF-DIVERGENTES         PIC ZZZZ9.
+012000  01  WS-FOOTER-LINE-4.
+012100      05  FILLER                 PIC X(32)
+012200          VALUE 'TOTAL CONFEREM SEM DIVERGENCIA: '.
+012300      05  WF-CONFEREM            PIC ZZZZ9.
+012400  PROCEDURE DIVISION.
+012500******************************************************************
+012600* 0000-MAINLINE
+012700* WALKS STUDMAS AND THE ENROLLMENT EXTRACT IN MATRICULA ORDER
+012800* TOGETHER, COMPARING KEY BY KEY
+012900******************************************************************
+013000  0000-MAINLINE.
+013100      PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013200      PERFORM 2000-PROCESS-COMPARACAO THRU 2000-EXIT
+013300          UNTIL WS-STUDMAS-EOF AND WS-ENROLFD-EOF.
+013400      PERFORM 8000-TERMINATE THRU 8000-EXIT.
+013500      STOP RUN.
+013600******************************************************************
+013700* 1000-INITIALIZE
+013800* OPENS ALL THREE FILES, WRITES THE REPORT HEADERS, AND
+013900* PRIMES BOTH INPUT STREAMS
+014000******************************************************************
+014100  1000-INITIALIZE.
+014200      ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+014300      OPEN INPUT STUDENT-MASTER-FILE.
+014400      OPEN INPUT ENROLLMENT-EXTRACT-FILE.
+014500      OPEN OUTPUT RECONCILE-REPORT-FILE.
+014600      IF NOT WS-STUDMAS-OK OR NOT WS-ENROLFD-OK
+014700          OR NOT WS-RECONRPT-OK
+014800          DISPLAY 'PROGCOB12 - ERRO AO ABRIR ARQUIVOS: '
+014900              WS-STUDMAS-STATUS ' / ' WS-ENROLFD-STATUS
+015000              ' / ' WS-RECONRPT-STATUS
+015100          MOVE 'Y' TO WS-STUDMAS-EOF-SW
+015200          MOVE 'Y' TO WS-ENROLFD-EOF-SW
+015300          GO TO 1000-EXIT
+015400      END-IF.
+015500      PERFORM 9810-FORMATAR-DDMMYYYY THRU 9810-EXIT.
+015600      MOVE DATEFMT-DDMMYYYY TO WH2-DATA.
+015700      WRITE RR-LINE FROM WS-HEADER-1.
+015800      WRITE RR-LINE FROM WS-HEADER-2.
+015900      PERFORM 2100-READ-STUDMAS THRU 2100-EXIT.
+016000      PERFORM 2200-READ-ENROLFD THRU 2200-EXIT.
+016100  1000-EXIT.
+016200      EXIT.
+016300******************************************************************
+016400* 2000-PROCESS-COMPARACAO
+016500* COMPARES THE LOWER OF THE TWO CURRENT KEYS; A KEY HELD AT
+016600* HIGH-VALUES MEANS THAT STREAM HAS ALREADY REACHED ITS END
+016700******************************************************************
+016800  2000-PROCESS-COMPARACAO.
+016900      IF SM-STUDENT-ID < EF-STUDENT-ID
+017000          PERFORM 2300-ALUNO-EVADIDO THRU 2300-EXIT
+017100          PERFORM 2100-READ-STUDMAS THRU 2100-EXIT
+017200      ELSE
+017300          IF EF-STUDENT-ID < SM-STUDENT-ID
+017400              PERFORM 2400-ALUNO-SEM-CADASTRO THRU 2400-EXIT
+017500              PERFORM 2200-READ-ENROLFD THRU 2200-EXIT
+017600          ELSE
+017700              PERFORM 2500-COMPARAR-CAMPOS THRU 2500-EXIT
+017800              PERFORM 2100-READ-STUDMAS THRU 2100-EXIT
+017900              PERFORM 2200-READ-ENROLFD THRU 2200-EXIT
+018000          END-IF
+018100      END-IF.
+018200  2000-EXIT.
+018300      EXIT.
+018400******************************************************************
+018500* 2100-READ-STUDMAS
+018600* READS THE NEXT MASTER RECORD; AT END PINS THE KEY TO HIGH-
+018700* VALUES SO THE COMPARISON IN 2000 STOPS PICKING IT
+018800******************************************************************
+018900  2100-READ-STUDMAS.
+019000      IF WS-STUDMAS-EOF
+019100          GO TO 2100-EXIT
+019200      END-IF.
+019300      READ STUDENT-MASTER-FILE NEXT RECORD
+019400          AT END
+019500              MOVE 'Y' TO WS-STUDMAS-EOF-SW
+019600              MOVE HIGH-VALUES TO SM-STUDENT-ID
+019700              GO TO 2100-EXIT
+019800      END-READ.
+019900      IF NOT WS-STUDMAS-OK AND NOT WS-STUDMAS-FIM
+020000          DISPLAY 'PROGCOB12 - ERRO DE LEITURA STUDMAS: '
+020100              WS-STUDMAS-STATUS
+020200          MOVE 'Y' TO WS-STUDMAS-EOF-SW
+020300          MOVE HIGH-VALUES TO SM-STUDENT-ID
+020400      END-IF.
+020500  2100-EXIT.
+020600      EXIT.
+020700******************************************************************
+020800* 2200-READ-ENROLFD
+020900* READS THE NEXT ENROLLMENT EXTRACT RECORD; SAME HIGH-VALUES
+021000* END-OF-FILE TREATMENT AS 2100-READ-STUDMAS
+021100******************************************************************
+021200  2200-READ-ENROLFD.
+021300      IF WS-ENROLFD-EOF
+021400          GO TO 2200-EXIT
+021500      END-IF.
+021600      READ ENROLLMENT-EXTRACT-FILE
+021700          AT END
+021800              MOVE 'Y' TO WS-ENROLFD-EOF-SW
+021900              MOVE HIGH-VALUES TO EF-STUDENT-ID
+022000              GO TO 2200-EXIT
+022100      END-READ.
+022200      IF NOT WS-ENROLFD-OK
+022300          DISPLAY 'PROGCOB12 - ERRO DE LEITURA ENROLFD: '
+022400              WS-ENROLFD-STATUS
+022500          MOVE 'Y' TO WS-ENROLFD-EOF-SW
+022600          MOVE HIGH-VALUES TO EF-STUDENT-ID
+022700      END-IF.
+022800  2200-EXIT.
+022900      EXIT.
+023000******************************************************************
+023100* 2300-ALUNO-EVADIDO
+023200* STUDENT IS ON STUDMAS BUT NO LONGER ON THE ENROLLMENT
+023300* EXTRACT - EVADIU OU FOI TRANSFERIDO E NINGUEM AVISOU
+023400******************************************************************
+023500  2300-ALUNO-EVADIDO.
+023600      MOVE 'EVADIDO/TRANSFERIDO' TO WD-TIPO.
+023700      MOVE SM-STUDENT-ID TO WD-ID.
+023800      MOVE SM-STUDENT-NAME TO WD-NOME.
+023900      MOVE SM-CLASS-SECTION TO WD-TURMA.
+024000      MOVE SPACES TO WD-NOME-FEED.
+024100      MOVE SPACES TO WD-TURMA-FEED.
+024200      WRITE RR-LINE FROM WS-DETAIL-LINE.
+024300      ADD 1 TO WS-TOTAL-EVADIDOS.
+024400  2300-EXIT.
+024500      EXIT.
+024600******************************************************************
+024700* 2400-ALUNO-SEM-CADASTRO
+024800* STUDENT IS ON THE ENROLLMENT EXTRACT BUT HAS NO STUDMAS
+024900* RECORD YET - WOULD KEEP BEING GRADED HERE FOR WEEKS
+025000* WITHOUT THIS REPORT
+025100******************************************************************
+025200  2400-ALUNO-SEM-CADASTRO.
+025300      MOVE 'FALTA NO CADASTRO' TO WD-TIPO.
+025400      MOVE EF-STUDENT-ID TO WD-ID.
+025500      MOVE SPACES TO WD-NOME.
+025600      MOVE SPACES TO WD-TURMA.
+025700      MOVE EF-STUDENT-NAME TO WD-NOME-FEED.
+025800      MOVE EF-CLASS-SECTION TO WD-TURMA-FEED.
+025900      WRITE RR-LINE FROM WS-DETAIL-LINE.
+026000      ADD 1 TO WS-TOTAL-FALTANTES.
+026100  2400-EXIT.
+026200      EXIT.
+026300******************************************************************
+026400* 2500-COMPARAR-CAMPOS
+026500* STUDENT IS ON BOTH FILES - FLAGS IT ONLY WHEN THE NAME OR
+026600* THE CLASS SECTION DISAGREES BETWEEN STUDMAS AND THE EXTRACT
+026700******************************************************************
+026800  2500-COMPARAR-CAMPOS.
+026900      IF SM-STUDENT-NAME = EF-STUDENT-NAME
+027000          AND SM-CLASS-SECTION = EF-CLASS-SECTION
+027100          ADD 1 TO WS-TOTAL-CONFEREM
+027200          GO TO 2500-EXIT
+027300      END-IF.
+027400      MOVE 'DADOS DIVERGENTES' TO WD-TIPO.
+027500      MOVE SM-STUDENT-ID TO WD-ID.
+027600      MOVE SM-STUDENT-NAME TO WD-NOME.
+027700      MOVE SM-CLASS-SECTION TO WD-TURMA.
+027800      MOVE EF-STUDENT-NAME TO WD-NOME-FEED.
+027900      MOVE EF-CLASS-SECTION TO WD-TURMA-FEED.
+028000      WRITE RR-LINE FROM WS-DETAIL-LINE.
+028100      ADD 1 TO WS-TOTAL-DIVERGENTES.
+028200  2500-EXIT.
+028300      EXIT.
+028400******************************************************************
+028500* 8000-TERMINATE
+028600* PRINTS THE FOUR COUNT TOTALS AND CLOSES EVERYTHING
+028700******************************************************************
+028800  8000-TERMINATE.
+028900      MOVE WS-TOTAL-FALTANTES TO WF-FALTANTES.
+029000      MOVE WS-TOTAL-EVADIDOS TO WF-EVADIDOS.
+029100      MOVE WS-TOTAL-DIVERGENTES TO WF-DIVERGENTES.
+029200      MOVE WS-TOTAL-CONFEREM TO WF-CONFEREM.
+029300      WRITE RR-LINE FROM WS-FOOTER-LINE-1.
+029400      WRITE RR-LINE FROM WS-FOOTER-LINE-2.
+029500      WRITE RR-LINE FROM WS-FOOTER-LINE-3.
+029600      WRITE RR-LINE FROM WS-FOOTER-LINE-4.
+029700      CLOSE STUDENT-MASTER-FILE ENROLLMENT-EXTRACT-FILE
+029800          RECONCILE-REPORT-FILE.
+029900      DISPLAY 'PROGCOB12 - FALTANTES NO CADASTRO: '
+030000          WS-TOTAL-FALTANTES.
+030100      DISPLAY 'PROGCOB12 - EVADIDOS/TRANSFERIDOS: '
+030200          WS-TOTAL-EVADIDOS.
+030300      DISPLAY 'PROGCOB12 - DADOS DIVERGENTES....: '
+030400          WS-TOTAL-DIVERGENTES.
+030500      DISPLAY 'PROGCOB12 - CONFEREM SEM DIVERGIR: '
+030600          WS-TOTAL-CONFEREM.
+030700  8000-EXIT.
+030800      EXIT.
+030900******************************************************************
+031000* SHARED DATE-FORMATTING ROUTINES (SEE DATERTN.CPY)
+031100******************************************************************
+031200  COPY DATERTN.
