@@ -1,25 +1,710 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB07.
-      *************************************************
-      * AREA DE COMENTÁRIOS - REMARKS
-      * AUTHOR = ALEX
-      * OBJETIVO RECEBER 2 NOTAS, MEDIA E IMPRIMIR
-      * USANDO IF / ELSE / ENDIF
-      * DATA = 06/02/2022
-      *************************************************
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WRK-NOTA1 PIC 9(02) VALUE ZEROS.
-       77 WRK-NOTA2 PIC 9(02) VALUE ZEROS.
-       77 WRK-MEDIA PIC 9(02) VALUE ZEROS.
-       PROCEDURE DIVISION.
-           ACCEPT WRK-NOTA1.
-           ACCEPT WRK-NOTA2.
-            COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-              IF WRK-MEDIA >= 6
-                  DISPLAY 'APROVADO'
-              ELSE
-                  DISPLAY 'REPROVADO'
-              END-IF.
-           STOP RUN.
+000100  IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. PROGCOB07.
+000300  AUTHOR. ALEX.
+000400  INSTALLATION. ESCOLA - SETOR DE PROCESSAMENTO DE DADOS.
+000500  DATE-WRITTEN. 06/02/2022.
+000600  DATE-COMPILED.
+000700******************************************************************
+000800* AREA DE COMENTARIOS - REMARKS
+000900* OBJETIVO: LER AS NOTAS DE CADA ALUNO MATRICULADO NO ARQUIVO
+001000* STUDENT-MASTER, CALCULAR A MEDIA E GRAVAR A SITUACAO
+001100* (APROVADO/REPROVADO) DE VOLTA NO PROPRIO REGISTRO.
+001200*
+001300* MODIFICATION HISTORY
+001400* DATE       INIT  DESCRIPTION
+001500* 06/02/2022 ALEX  ORIGINAL - 2 NOTAS VIA ACCEPT, SO DISPLAY
+001600* 09/08/2026 ALEX  PASSA A LER/GRAVAR O STUDENT-MASTER EM LOTE
+001700* 09/08/2026 ALEX  MEDIA PASSA A USAR 4 NOTAS BIMESTRAIS COM
+001800*                  PESO CONFIGURAVEL (30/30/20/20)
+001900* 09/08/2026 ALEX  GERA BOLETIM PAGINADO EM TRANSRPT (SUBST.
+002000*                  O DISPLAY INDIVIDUAL DE APROVADO/REPROVADO)
+002100* 09/08/2026 ALEX  MEDIA MINIMA PASSA A VIR DE CTLPARM POR
+002200*                  TURMA/CURSO, EM VEZ DE FIXA EM 6
+002300* 09/08/2026 ALEX  VALIDA FAIXA 00-10 DAS NOTAS ANTES DO
+002400*                  CALCULO - REJEITA E LOGA REGISTRO INVALIDO
+002500* 09/08/2026 ALEX  DATA DE EMISSAO DO BOLETIM PASSA A USAR
+002600*                  DATEFMT/DATERTN, COMPARTILHADO COM TESTE1
+002700* 09/08/2026 ALEX  TROCA STOP RUN POR GOBACK PARA PODER SER
+002800*                  CHAMADO PELO DRIVER NOTURNO (PROGCOB08)
+002900* 09/08/2026 ALEX  GRAVA CADA DECISAO APROVADO/REPROVADO EM
+003000*                  AUDITLOG PARA CONSULTA FUTURA
+003100* 09/08/2026 ALEX  GRAVA TAMBEM A TURMA NO AUDITLOG PARA O
+003200*                  RELATORIO DE EXCECAO (PROGCOB09) AGRUPAR
+003300* 09/08/2026 ALEX  CONCEITO A/B/C/D/F (SM-LETRA) ALEM DE
+003400*                  APROVADO/REPROVADO, PARA O BOLETIM
+003500* 09/08/2026 ALEX  NOTA DE RECUPERACAO (SM-NOTA-RECUPERACAO)
+003600*                  SUBSTITUI A MENOR NOTA DO REPROVADO E
+003700*                  RECALCULA - ORIGINAL E RECUPERACAO FICAM
+003800*                  AMBOS NO AUDITLOG
+003900* 09/08/2026 ALEX  GRAVA CHECKPOINT A CADA N ALUNOS PARA A
+004000*                  RODADA PODER RETOMAR DE ONDE PAROU; MODO
+004100*                  CONSOLE VIRA CONSULTA AVULSA DE 1 ALUNO
+004200* 09/08/2026 ALEX  CHECKPOINT PASSA A SER GRAVADO SO APOS O
+004300*                  ALUNO SER TOTALMENTE PROCESSADO (NAO MAIS
+004400*                  NA LEITURA), E O MODO PASSA A VIR POR
+004500*                  PARAMETRO - O ACCEPT DE CONSOLE TRAVAVA O
+004600*                  LOTE NOTURNO QUANDO O PROGCOB08 CHAMA ESTE
+004700*                  PROGRAMA. VALIDA TAMBEM A NOTA DE
+004800*                  RECUPERACAO NA FAIXA 00-10 ANTES DE APLICAR
+004900* 09/08/2026 ALEX  TIRA O ROUNDED DO CALCULO DA MEDIA - A MEDIA
+005000*                  TRUNCADA E O QUE OS CORTES DE CONCEITO EM
+005100*                  2250 E O LIMITE DE APROVACAO JA ASSUMEM; COM
+005200*                  ROUNDED UMA MEDIA 5.50-5.99 VIRAVA 6 E PASSAVA
+005300*                  INDEVIDAMENTE. CONSULTA AVULSA (3000) PASSA A
+005400*                  REPOSICIONAR COM START PELA CHAVE ANTES DO
+005500*                  READ - UM READ SIMPLES NUM ARQUIVO SEQUENTIAL
+005600*                  IGNORA A CHAVE E TRAZ O PROXIMO REGISTRO DO
+005700*                  ARQUIVO, NAO O ALUNO DIGITADO
+005800******************************************************************
+005900  ENVIRONMENT DIVISION.
+006000  CONFIGURATION SECTION.
+006100  SOURCE-COMPUTER. IBM-370.
+006200  OBJECT-COMPUTER. IBM-370.
+006300  INPUT-OUTPUT SECTION.
+006400  FILE-CONTROL.
+006500      SELECT STUDENT-MASTER-FILE ASSIGN TO STUDMAS
+006600          ORGANIZATION IS INDEXED
+006700          ACCESS MODE IS SEQUENTIAL
+006800          RECORD KEY IS SM-STUDENT-ID
+006900          FILE STATUS IS WS-STUDMAS-STATUS.
+007000      SELECT TRANSCRIPT-REPORT-FILE ASSIGN TO TRANSRPT
+007100          ORGANIZATION IS LINE SEQUENTIAL
+007200          FILE STATUS IS WS-TRANSRPT-STATUS.
+007300      SELECT COURSE-PARM-FILE ASSIGN TO CTLPARM
+007400          ORGANIZATION IS INDEXED
+007500          ACCESS MODE IS RANDOM
+007600          RECORD KEY IS CP-CLASS-SECTION
+007700          FILE STATUS IS WS-CTLPARM-STATUS.
+007800      SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+007900          ORGANIZATION IS SEQUENTIAL
+008000          FILE STATUS IS WS-AUDITLOG-STATUS.
+008100      SELECT CHECKPOINT-FILE ASSIGN TO CKPT07
+008200          ORGANIZATION IS SEQUENTIAL
+008300          FILE STATUS IS WS-CKPT07-STATUS.
+008400  DATA DIVISION.
+008500  FILE SECTION.
+008600  FD  STUDENT-MASTER-FILE
+008700      LABEL RECORDS ARE STANDARD.
+008800  COPY STUDMAS.
+008900  FD  COURSE-PARM-FILE
+009000      LABEL RECORDS ARE STANDARD.
+009100  COPY CTLPARM.
+009200  FD  TRANSCRIPT-REPORT-FILE
+009300      LABEL RECORDS ARE STANDARD.
+009400  01  TR-LINE                     PIC X(80).
+009500  FD  AUDIT-LOG-FILE
+009600      LABEL RECORDS ARE STANDARD.
+009700  COPY AUDITREC.
+009800  FD  CHECKPOINT-FILE
+009900      LABEL RECORDS ARE STANDARD.
+010000  01  CHECKPOINT-RECORD07.
+010100      05  CK07-ULTIMO-STUDENT-ID PIC X(06).
+010200  WORKING-STORAGE SECTION.
+010300******************************************************************
+010400* SWITCHES
+010500******************************************************************
+010600  01  WS-SWITCHES.
+010700      05  WS-EOF-SW              PIC X(01) VALUE 'N'.
+010800          88  WS-EOF                       VALUE 'Y'.
+010900      05  WS-NOTA-INVALIDA-SW    PIC X(01) VALUE 'N'.
+011000          88  WS-NOTA-INVALIDA             VALUE 'Y'.
+011100      05  WS-MODO-EXECUCAO-SW    PIC X(01) VALUE 'B'.
+011200          88  WS-MODO-BATCH                VALUE 'B'.
+011300          88  WS-MODO-INTERATIVO           VALUE 'I'.
+011400      05  WS-RESTART-SW          PIC X(01) VALUE 'N'.
+011500          88  WS-RESTART-PENDENTE          VALUE 'Y'.
+011600      05  WS-CKPT07-ABERTO-SW    PIC X(01) VALUE 'N'.
+011700          88  WS-CKPT07-ABERTO             VALUE 'Y'.
+011800******************************************************************
+011900* FILE STATUS AND COUNTERS
+012000******************************************************************
+012100  01  WS-FILE-STATUSES.
+012200      05  WS-STUDMAS-STATUS      PIC X(02) VALUE '00'.
+012300          88  WS-STUDMAS-OK               VALUE '00'.
+012400          88  WS-STUDMAS-EOF              VALUE '10'.
+012500      05  WS-TRANSRPT-STATUS     PIC X(02) VALUE '00'.
+012600          88  WS-TRANSRPT-OK              VALUE '00'.
+012700      05  WS-CTLPARM-STATUS      PIC X(02) VALUE '00'.
+012800          88  WS-CTLPARM-OK               VALUE '00'.
+012900          88  WS-CTLPARM-NOT-FOUND        VALUE '23'.
+013000      05  WS-AUDITLOG-STATUS     PIC X(02) VALUE '00'.
+013100          88  WS-AUDITLOG-OK              VALUE '00'.
+013200      05  WS-CKPT07-STATUS       PIC X(02) VALUE '00'.
+013300          88  WS-CKPT07-OK                VALUE '00'.
+013400          88  WS-CKPT07-NAO-EXISTE        VALUE '35'.
+013500  01  WS-COUNTERS COMP.
+013600      05  WS-ALUNOS-LIDOS        PIC 9(05) VALUE ZERO.
+013700      05  WS-ALUNOS-APROVADOS    PIC 9(05) VALUE ZERO.
+013800      05  WS-ALUNOS-REPROVADOS   PIC 9(05) VALUE ZERO.
+013900      05  WS-ALUNOS-REJEITADOS   PIC 9(05) VALUE ZERO.
+014000      05  WS-DESDE-CHECKPOINT    PIC 9(05) VALUE ZERO.
+014100******************************************************************
+014200* REPORT PAGINATION CONTROLS
+014300******************************************************************
+014400  01  WS-REPORT-CONTROLS COMP.
+014500      05  WS-LINE-COUNT          PIC 9(03) VALUE ZERO.
+014600      05  WS-PAGE-COUNT          PIC 9(03) VALUE ZERO.
+014700      05  WS-LINES-PER-PAGE      PIC 9(03) VALUE 20.
+014800******************************************************************
+014900* RUN DATE - SAME STRUCTURE TESTE1 USES FOR THE SYSTEM DATE
+015000******************************************************************
+015100  01  WRK-DATA.
+015200      05  WRK-ANO                PIC 9(04) VALUE ZEROS.
+015300      05  WRK-MES                PIC 9(02) VALUE ZEROS.
+015400      05  WRK-DIA                PIC 9(02) VALUE ZEROS.
+015500  01  WRK-DATA-YYYYMMDD REDEFINES WRK-DATA PIC 9(08).
+015600******************************************************************
+015700* SHARED DATE-OUTPUT FIELDS (SEE DATEFMT.CPY)
+015800******************************************************************
+015900  COPY DATEFMT.
+016000******************************************************************
+016100* REPORT LINE LAYOUTS
+016200******************************************************************
+016300  01  WS-HEADER-1.
+016400      05  FILLER                 PIC X(29)
+016500          VALUE 'RELATORIO DE NOTAS - BOLETIM'.
+016600      05  FILLER                 PIC X(08) VALUE '  PAGINA'.
+016700      05  WS-H1-PAGE             PIC ZZ9.
+016800  01  WS-HEADER-2.
+016900      05  FILLER                 PIC X(10) VALUE 'DATA EMIS:'.
+017000      05  WS-H2-DATA             PIC X(10).
+017100  01  WS-HEADER-3.
+017200      05  FILLER                 PIC X(11) VALUE 'MATRICULA  '.
+017300      05  FILLER                 PIC X(21) VALUE 'NOME'.
+017400      05  FILLER                 PIC X(07) VALUE 'TURMA  '.
+017500      05  FILLER                 PIC X(32)
+017600          VALUE 'N1 N2 N3 N4 MEDIA CONC RESULTADO'.
+017700  01  WS-DETAIL-LINE.
+017800      05  WD-ID                  PIC X(06).
+017900      05  FILLER                 PIC X(02) VALUE SPACES.
+018000      05  WD-NOME                PIC X(20).
+018100      05  FILLER                 PIC X(01) VALUE SPACE.
+018200      05  WD-TURMA               PIC X(06).
+018300      05  FILLER                 PIC X(02) VALUE SPACES.
+018400      05  WD-N1                  PIC Z9.
+018500      05  FILLER                 PIC X(01) VALUE SPACE.
+018600      05  WD-N2                  PIC Z9.
+018700      05  FILLER                 PIC X(01) VALUE SPACE.
+018800      05  WD-N3                  PIC Z9.
+018900      05  FILLER                 PIC X(01) VALUE SPACE.
+019000      05  WD-N4                  PIC Z9.
+019100      05  FILLER                 PIC X(02) VALUE SPACES.
+019200      05  WD-MEDIA               PIC Z9.
+019300      05  FILLER                 PIC X(02) VALUE SPACES.
+019400      05  WD-LETRA               PIC X(01).
+019500      05  FILLER                 PIC X(03) VALUE SPACES.
+019600      05  WD-RESULTADO           PIC X(10).
+019700  01  WS-FOOTER-LINE.
+019800      05  FILLER                 PIC X(18)
+019900          VALUE 'TOTAL APROVADOS: '.
+020000      05  WF-APROVADOS           PIC ZZZZ9.
+020100      05  FILLER                 PIC X(10) VALUE SPACES.
+020200      05  FILLER                 PIC X(19)
+020300          VALUE 'TOTAL REPROVADOS: '.
+020400      05  WF-REPROVADOS          PIC ZZZZ9.
+020500******************************************************************
+020600* WORKING NOTAS FOR THE STUDENT CURRENTLY BEING GRADED
+020700* FOUR BIMONTHLY ASSESSMENTS, EACH WITH ITS OWN WEIGHT
+020800******************************************************************
+020900  77  WRK-NOTA1                  PIC 9(02) VALUE ZEROS.
+021000  77  WRK-NOTA2                  PIC 9(02) VALUE ZEROS.
+021100  77  WRK-NOTA3                  PIC 9(02) VALUE ZEROS.
+021200  77  WRK-NOTA4                  PIC 9(02) VALUE ZEROS.
+021300  77  WRK-MEDIA                  PIC 9(02) VALUE ZEROS.
+021400  77  WRK-TIPO-AUDITORIA          PIC X(01) VALUE 'O'.
+021500******************************************************************
+021600* PESOS DE CADA BIMESTRE NA MEDIA - SOMAM 100 - AJUSTAR
+021700* AQUI CASO A POLITICA DE AVALIACAO DA DISCIPLINA MUDE
+021800******************************************************************
+021900  01  WRK-PESOS-NOTAS.
+022000      05  WRK-PESO1              PIC 9(03) VALUE 30.
+022100      05  WRK-PESO2              PIC 9(03) VALUE 30.
+022200      05  WRK-PESO3              PIC 9(03) VALUE 20.
+022300      05  WRK-PESO4              PIC 9(03) VALUE 20.
+022400******************************************************************
+022500* MEDIA MINIMA DE APROVACAO - LIDA DE CTLPARM POR TURMA.
+022600* SE A TURMA NAO TIVER PARAMETRO CADASTRADO, USA O PADRAO
+022700* DA REDE (6) PARA NAO PARAR A TURMA TODA POR UM CADASTRO
+022800* FALTANDO
+022900******************************************************************
+023000  77  WRK-MEDIA-PADRAO           PIC 9(02) VALUE 6.
+023100  77  WRK-LIMITE-APROVACAO      PIC 9(02) VALUE 6.
+023200******************************************************************
+023300* CHECKPOINT/RESTART AND INTERACTIVE AD-HOC LOOKUP FIELDS
+023400******************************************************************
+023500  77  WRK-CHECKPOINT-INTERVALO  PIC 9(05) VALUE 50.
+023600  77  WRK-RESTART-ID            PIC X(06) VALUE SPACES.
+023700  77  WRK-CONSULTA-ID           PIC X(06) VALUE SPACES.
+023800******************************************************************
+023900* LINKAGE SECTION
+024000* LK-MODO-EXECUCAO CARRIES THE (B)ATCH/(I)NTERATIVO MODE WHEN
+024100* THIS PROGRAM IS CALLED BY PROGCOB08 AS PART OF THE NIGHTLY
+024200* CHAIN - A CONSOLE ACCEPT HERE WOULD HANG OR MISREAD SYSIN
+024300* ON AN UNATTENDED RUN. A CALLER THAT PASSES SPACES GETS THE
+024400* SAME BATCH DEFAULT AS THE STANDALONE CONSOLE PROMPT
+024500******************************************************************
+024600  LINKAGE SECTION.
+024700  01  LK-MODO-EXECUCAO           PIC X(01).
+024800  PROCEDURE DIVISION USING LK-MODO-EXECUCAO.
+024900******************************************************************
+025000* 0000-MAINLINE
+025100* BATCH MODE GRADES THE WHOLE ROSTER, RESTARTING AFTER THE
+025200* LAST CHECKPOINT IF THE PRIOR RUN DID NOT FINISH. INTERATIVO
+025300* MODE LOOKS UP ONE STUDENT TYPED AT THE CONSOLE INSTEAD. THE
+025400* MODE COMES FROM LK-MODO-EXECUCAO WHEN THE CALLER PASSES ONE
+025500* (PROGCOB08'S NIGHTLY CHAIN), OR FROM THE CONSOLE OTHERWISE
+025600* (SOMEONE RUNNING PROGCOB07 DIRECTLY)
+025700******************************************************************
+025800  0000-MAINLINE.
+025900      IF LK-MODO-EXECUCAO = 'B' OR LK-MODO-EXECUCAO = 'I'
+026000          MOVE LK-MODO-EXECUCAO TO WS-MODO-EXECUCAO-SW
+026100      ELSE
+026200          DISPLAY 'PROGCOB07 - MODO (B)ATCH OU (I)NTERATIVO..: '
+026300              WITH NO ADVANCING
+026400          ACCEPT WS-MODO-EXECUCAO-SW FROM CONSOLE
+026500      END-IF.
+026600      IF WS-MODO-INTERATIVO
+026700          PERFORM 3000-CONSULTA-AVULSA THRU 3000-EXIT
+026800      ELSE
+026900          PERFORM 1000-INITIALIZE THRU 1000-EXIT
+027000          PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+027100              UNTIL WS-EOF
+027200          PERFORM 8000-TERMINATE THRU 8000-EXIT
+027300      END-IF.
+027400      GOBACK.
+027500******************************************************************
+027600* 1000-INITIALIZE
+027700* OPENS THE STUDENT MASTER FOR UPDATE, LOADS ANY CHECKPOINT
+027800* FROM A PRIOR RUN THAT DID NOT FINISH, AND PRIMES THE READ
+027900******************************************************************
+028000  1000-INITIALIZE.
+028100      ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+028200      OPEN I-O STUDENT-MASTER-FILE.
+028300      OPEN OUTPUT TRANSCRIPT-REPORT-FILE.
+028400      OPEN INPUT COURSE-PARM-FILE.
+028500      OPEN EXTEND AUDIT-LOG-FILE.
+028600      IF NOT WS-STUDMAS-OK OR NOT WS-TRANSRPT-OK
+028700          OR NOT WS-CTLPARM-OK OR NOT WS-AUDITLOG-OK
+028800          DISPLAY 'PROGCOB07 - ERRO AO ABRIR ARQUIVOS: '
+028900              WS-STUDMAS-STATUS ' / ' WS-TRANSRPT-STATUS
+029000              ' / ' WS-CTLPARM-STATUS ' / ' WS-AUDITLOG-STATUS
+029100          MOVE 'Y' TO WS-EOF-SW
+029200          GO TO 1000-EXIT
+029300      END-IF.
+029400      MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+029500      PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT.
+029600      IF WS-RESTART-PENDENTE
+029700          MOVE WRK-RESTART-ID TO SM-STUDENT-ID
+029800          START STUDENT-MASTER-FILE KEY IS GREATER THAN
+029900                  SM-STUDENT-ID
+030000              INVALID KEY
+030100                  DISPLAY 'PROGCOB07 - RETOMADA: NENHUM '
+030200                      'REGISTRO APOS ' WRK-RESTART-ID
+030300                  MOVE 'Y' TO WS-EOF-SW
+030400                  GO TO 1000-EXIT
+030500          END-START
+030600          DISPLAY 'PROGCOB07 - RETOMANDO APOS O ALUNO '
+030700              WRK-RESTART-ID
+030800      END-IF.
+030900      PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+031000  1000-EXIT.
+031100      EXIT.
+031200******************************************************************
+031300* 1100-LOAD-CHECKPOINT
+031400* READS THE LAST STUDENT ID PROCESSED BY A RUN THAT DID NOT
+031500* REACH 8000-TERMINATE. NO CHECKPOINT FILE MEANS EVERY PRIOR
+031600* RUN FINISHED CLEANLY (OR THIS IS THE FIRST RUN), SO THE
+031700* ROSTER IS PROCESSED FROM THE TOP AS USUAL
+031800******************************************************************
+031900  1100-LOAD-CHECKPOINT.
+032000      OPEN INPUT CHECKPOINT-FILE.
+032100      IF WS-CKPT07-NAO-EXISTE
+032200          GO TO 1100-EXIT
+032300      END-IF.
+032400      IF NOT WS-CKPT07-OK
+032500          DISPLAY 'PROGCOB07 - ERRO AO ABRIR CKPT07: '
+032600              WS-CKPT07-STATUS
+032700          GO TO 1100-EXIT
+032800      END-IF.
+032900      MOVE 'Y' TO WS-CKPT07-ABERTO-SW.
+033000      READ CHECKPOINT-FILE
+033100          AT END
+033200              GO TO 1100-EXIT
+033300      END-READ.
+033400      IF CK07-ULTIMO-STUDENT-ID NOT = SPACES
+033500          MOVE CK07-ULTIMO-STUDENT-ID TO WRK-RESTART-ID
+033600          MOVE 'Y' TO WS-RESTART-SW
+033700      END-IF.
+033800  1100-EXIT.
+033900      IF WS-CKPT07-ABERTO
+034000          CLOSE CHECKPOINT-FILE
+034100          MOVE 'N' TO WS-CKPT07-ABERTO-SW
+034200      END-IF.
+034300      EXIT.
+034400******************************************************************
+034500* 2000-PROCESS-STUDENT
+034600* GRADES ONE STUDENT RECORD, CHECKPOINTS NOW THAT IT IS FULLY
+034700* HANDLED (GRADED/REWRITTEN/AUDITED OR REJECTED), AND READS
+034800* THE NEXT ONE - THE CHECKPOINT MUST COME AFTER THE WORK, NOT
+034900* AT READ TIME, OR A RESTART RIGHT AFTER IT WOULD SKIP THIS
+035000* ALUNO'S GRADING ENTIRELY
+035100******************************************************************
+035200  2000-PROCESS-STUDENT.
+035300      IF WS-NOTA-INVALIDA
+035400          ADD 1 TO WS-ALUNOS-REJEITADOS
+035500      ELSE
+035600          PERFORM 2200-COMPUTE-MEDIA THRU 2200-EXIT
+035700          PERFORM 2250-DETERMINAR-LETRA THRU 2250-EXIT
+035800          PERFORM 2300-REWRITE-STUDENT THRU 2300-EXIT
+035900          MOVE 'O' TO WRK-TIPO-AUDITORIA
+036000          PERFORM 2350-WRITE-AUDIT THRU 2350-EXIT
+036100          PERFORM 2270-APLICAR-RECUPERACAO THRU 2270-EXIT
+036200          PERFORM 2400-WRITE-DETAIL THRU 2400-EXIT
+036300      END-IF.
+036400      ADD 1 TO WS-DESDE-CHECKPOINT.
+036500      IF WS-DESDE-CHECKPOINT >= WRK-CHECKPOINT-INTERVALO
+036600          PERFORM 2500-WRITE-CHECKPOINT THRU 2500-EXIT
+036700      END-IF.
+036800      PERFORM 2100-READ-STUDENT THRU 2100-EXIT.
+036900  2000-EXIT.
+037000      EXIT.
+037100******************************************************************
+037200* 2100-READ-STUDENT
+037300* READS THE NEXT ENROLLED STUDENT, SETS THE EOF SWITCH
+037400******************************************************************
+037500  2100-READ-STUDENT.
+037600      READ STUDENT-MASTER-FILE NEXT RECORD
+037700          AT END
+037800              MOVE 'Y' TO WS-EOF-SW
+037900              GO TO 2100-EXIT
+038000      END-READ.
+038100      IF NOT WS-STUDMAS-OK AND NOT WS-STUDMAS-EOF
+038200          DISPLAY 'PROGCOB07 - ERRO DE LEITURA STUDMAS: '
+038300              WS-STUDMAS-STATUS
+038400          MOVE 'Y' TO WS-EOF-SW
+038500          GO TO 2100-EXIT
+038600      END-IF.
+038700      ADD 1 TO WS-ALUNOS-LIDOS.
+038800      MOVE SM-NOTA1 TO WRK-NOTA1.
+038900      MOVE SM-NOTA2 TO WRK-NOTA2.
+039000      MOVE SM-NOTA3 TO WRK-NOTA3.
+039100      MOVE SM-NOTA4 TO WRK-NOTA4.
+039200      PERFORM 2150-READ-COURSE-PARM THRU 2150-EXIT.
+039300      PERFORM 2160-VALIDATE-NOTAS THRU 2160-EXIT.
+039400  2100-EXIT.
+039500      EXIT.
+039600******************************************************************
+039700* 2150-READ-COURSE-PARM
+039800* LOOKS UP THE PASSING GRADE FOR THE STUDENT'S CLASS/COURSE.
+039900* FALLS BACK TO THE NETWORK-WIDE DEFAULT WHEN THE CLASS HAS
+040000* NO PARAMETER RECORD REGISTERED
+040100******************************************************************
+040200  2150-READ-COURSE-PARM.
+040300      MOVE SM-CLASS-SECTION TO CP-CLASS-SECTION.
+040400      READ COURSE-PARM-FILE
+040500          INVALID KEY
+040600              MOVE WRK-MEDIA-PADRAO TO WRK-LIMITE-APROVACAO
+040700              GO TO 2150-EXIT
+040800      END-READ.
+040900      MOVE CP-PASSING-GRADE TO WRK-LIMITE-APROVACAO.
+041000  2150-EXIT.
+041100      EXIT.
+041200******************************************************************
+041300* 2160-VALIDATE-NOTAS
+041400* REJECTS ANY GRADE OUTSIDE 00-10 BEFORE IT REACHES THE
+041500* COMPUTE - A MISKEYED '99' MUST NOT TURN INTO A BOGUS
+041600* APROVADO
+041700******************************************************************
+041800  2160-VALIDATE-NOTAS.
+041900      MOVE 'N' TO WS-NOTA-INVALIDA-SW.
+042000      IF WRK-NOTA1 > 10 OR WRK-NOTA2 > 10
+042100          OR WRK-NOTA3 > 10 OR WRK-NOTA4 > 10
+042200          MOVE 'Y' TO WS-NOTA-INVALIDA-SW
+042300          DISPLAY 'PROGCOB07 - NOTA FORA DA FAIXA 00-10 '
+042400              'ALUNO ' SM-STUDENT-ID ' NOTAS '
+042500              WRK-NOTA1 ' ' WRK-NOTA2 ' ' WRK-NOTA3 ' '
+042600              WRK-NOTA4 ' - REGISTRO REJEITADO'
+042700      END-IF.
+042800  2160-EXIT.
+042900      EXIT.
+043000******************************************************************
+043100* 2200-COMPUTE-MEDIA
+043200* AVERAGES THE STUDENT'S 4 WEIGHTED GRADES, SETS THE FLAG
+043300******************************************************************
+043400  2200-COMPUTE-MEDIA.
+043500      COMPUTE WRK-MEDIA =
+043600          (WRK-NOTA1 * WRK-PESO1 +
+043700           WRK-NOTA2 * WRK-PESO2 +
+043800           WRK-NOTA3 * WRK-PESO3 +
+043900           WRK-NOTA4 * WRK-PESO4) / 100.
+044000      IF WRK-MEDIA >= WRK-LIMITE-APROVACAO
+044100          MOVE 'A' TO SM-SITUACAO
+044200          ADD 1 TO WS-ALUNOS-APROVADOS
+044300      ELSE
+044400          MOVE 'R' TO SM-SITUACAO
+044500          ADD 1 TO WS-ALUNOS-REPROVADOS
+044600      END-IF.
+044700  2200-EXIT.
+044800      EXIT.
+044900******************************************************************
+045000* 2250-DETERMINAR-LETRA
+045100* TRANSLATES WRK-MEDIA INTO THE A/B/C/D/F LETTER-GRADE SCALE
+045200* FOR THE REPORT CARD (A 9-10, B 7-8.9, C 6-6.9, D 4-5.9, F
+045300* BELOW 4 - WRK-MEDIA IS A WHOLE NUMBER SO THE .9 BOUNDARIES
+045400* COLLAPSE TO THE WHOLE-NUMBER CUTOFFS BELOW)
+045500******************************************************************
+045600  2250-DETERMINAR-LETRA.
+045700      IF WRK-MEDIA >= 9
+045800          MOVE 'A' TO SM-LETRA
+045900      ELSE
+046000          IF WRK-MEDIA >= 7
+046100              MOVE 'B' TO SM-LETRA
+046200          ELSE
+046300              IF WRK-MEDIA >= 6
+046400                  MOVE 'C' TO SM-LETRA
+046500              ELSE
+046600                  IF WRK-MEDIA >= 4
+046700                      MOVE 'D' TO SM-LETRA
+046800                  ELSE
+046900                      MOVE 'F' TO SM-LETRA
+047000                  END-IF
+047100              END-IF
+047200          END-IF
+047300      END-IF.
+047400  2250-EXIT.
+047500      EXIT.
+047600******************************************************************
+047700* 2270-APLICAR-RECUPERACAO
+047800* WHEN THE STUDENT FAILED AND A MAKEUP GRADE IS ON FILE,
+047900* SUBSTITUTES IT FOR THE LOWEST BIMONTHLY NOTA AND RECOMPUTES
+048000* - THE RECOMPUTE OVERWRITES THE MASTER AND IS LOGGED AS ITS
+048100* OWN AUDIT RECORD SO BOTH RESULTS STAY ON FILE. THE MAKEUP
+048200* GRADE GETS THE SAME 00-10 RANGE CHECK AS THE FOUR BIMONTHLY
+048300* NOTAS IN 2160-VALIDATE-NOTAS - A MISKEYED VALUE HERE MUST
+048400* NOT BE ALLOWED TO FLOW INTO THE RECOMPUTED MEDIA EITHER
+048500******************************************************************
+048600  2270-APLICAR-RECUPERACAO.
+048700      IF SM-NOTA-RECUPERACAO = ZERO OR NOT SM-REPROVADO
+048800          GO TO 2270-EXIT
+048900      END-IF.
+049000      IF SM-NOTA-RECUPERACAO > 10
+049100          DISPLAY 'PROGCOB07 - NOTA RECUPERACAO FORA DA FAIXA '
+049200              '00-10 ALUNO ' SM-STUDENT-ID ' NOTA '
+049300              SM-NOTA-RECUPERACAO ' - RECUPERACAO IGNORADA'
+049400          GO TO 2270-EXIT
+049500      END-IF.
+049600      PERFORM 2275-SUBSTITUIR-MENOR-NOTA THRU 2275-EXIT.
+049700      SUBTRACT 1 FROM WS-ALUNOS-REPROVADOS.
+049800      PERFORM 2200-COMPUTE-MEDIA THRU 2200-EXIT.
+049900      PERFORM 2250-DETERMINAR-LETRA THRU 2250-EXIT.
+050000      PERFORM 2300-REWRITE-STUDENT THRU 2300-EXIT.
+050100      MOVE 'M' TO WRK-TIPO-AUDITORIA.
+050200      PERFORM 2350-WRITE-AUDIT THRU 2350-EXIT.
+050300  2270-EXIT.
+050400      EXIT.
+050500******************************************************************
+050600* 2275-SUBSTITUIR-MENOR-NOTA
+050700* REPLACES WHICHEVER OF THE FOUR BIMONTHLY NOTAS IS LOWEST
+050800* WITH THE MAKEUP GRADE
+050900******************************************************************
+051000  2275-SUBSTITUIR-MENOR-NOTA.
+051100      IF WRK-NOTA1 <= WRK-NOTA2 AND WRK-NOTA1 <= WRK-NOTA3
+051200          AND WRK-NOTA1 <= WRK-NOTA4
+051300          MOVE SM-NOTA-RECUPERACAO TO WRK-NOTA1
+051400      ELSE
+051500          IF WRK-NOTA2 <= WRK-NOTA1 AND WRK-NOTA2 <= WRK-NOTA3
+051600              AND WRK-NOTA2 <= WRK-NOTA4
+051700              MOVE SM-NOTA-RECUPERACAO TO WRK-NOTA2
+051800          ELSE
+051900              IF WRK-NOTA3 <= WRK-NOTA1
+052000                  AND WRK-NOTA3 <= WRK-NOTA2
+052100                  AND WRK-NOTA3 <= WRK-NOTA4
+052200                  MOVE SM-NOTA-RECUPERACAO TO WRK-NOTA3
+052300              ELSE
+052400                  MOVE SM-NOTA-RECUPERACAO TO WRK-NOTA4
+052500              END-IF
+052600          END-IF
+052700      END-IF.
+052800  2275-EXIT.
+052900      EXIT.
+053000******************************************************************
+053100* 2300-REWRITE-STUDENT
+053200* WRITES THE COMPUTED MEDIA AND SITUACAO BACK TO STUDMAS
+053300******************************************************************
+053400  2300-REWRITE-STUDENT.
+053500      MOVE WRK-MEDIA TO SM-MEDIA.
+053600      REWRITE STUDENT-MASTER-RECORD.
+053700      IF NOT WS-STUDMAS-OK
+053800          DISPLAY 'PROGCOB07 - ERRO AO GRAVAR STUDMAS: '
+053900              WS-STUDMAS-STATUS
+054000      END-IF.
+054100  2300-EXIT.
+054200      EXIT.
+054300******************************************************************
+054400* 2350-WRITE-AUDIT
+054500* APPENDS THE APROVADO/REPROVADO DECISION TO AUDITLOG, WITH
+054600* THE GRADES THAT WENT INTO IT AND THE RUN DATE
+054700******************************************************************
+054800  2350-WRITE-AUDIT.
+054900      MOVE SM-STUDENT-ID TO AR-STUDENT-ID.
+055000      MOVE SM-CLASS-SECTION TO AR-CLASS-SECTION.
+055100      MOVE WRK-TIPO-AUDITORIA TO AR-TIPO-REGISTRO.
+055200      MOVE WRK-NOTA1 TO AR-NOTA1.
+055300      MOVE WRK-NOTA2 TO AR-NOTA2.
+055400      MOVE WRK-NOTA3 TO AR-NOTA3.
+055500      MOVE WRK-NOTA4 TO AR-NOTA4.
+055600      MOVE WRK-MEDIA TO AR-MEDIA.
+055700      MOVE SM-SITUACAO TO AR-RESULTADO.
+055800      PERFORM 9820-FORMATAR-YYYYMMDD THRU 9820-EXIT.
+055900      MOVE DATEFMT-YYYYMMDD TO AR-DATA-EXECUCAO.
+056000      WRITE AUDIT-RECORD.
+056100      IF NOT WS-AUDITLOG-OK
+056200          DISPLAY 'PROGCOB07 - ERRO AO GRAVAR AUDITLOG: '
+056300              WS-AUDITLOG-STATUS
+056400      END-IF.
+056500  2350-EXIT.
+056600      EXIT.
+056700******************************************************************
+056800* 2400-WRITE-DETAIL
+056900* WRITES ONE TRANSCRIPT LINE, BREAKING TO A NEW PAGE WHEN
+057000* THE CURRENT PAGE IS FULL
+057100******************************************************************
+057200  2400-WRITE-DETAIL.
+057300      IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+057400          PERFORM 2450-WRITE-HEADERS THRU 2450-EXIT
+057500      END-IF.
+057600      MOVE SM-STUDENT-ID TO WD-ID.
+057700      MOVE SM-STUDENT-NAME TO WD-NOME.
+057800      MOVE SM-CLASS-SECTION TO WD-TURMA.
+057900      MOVE WRK-NOTA1 TO WD-N1.
+058000      MOVE WRK-NOTA2 TO WD-N2.
+058100      MOVE WRK-NOTA3 TO WD-N3.
+058200      MOVE WRK-NOTA4 TO WD-N4.
+058300      MOVE WRK-MEDIA TO WD-MEDIA.
+058400      MOVE SM-LETRA TO WD-LETRA.
+058500      IF SM-APROVADO
+058600          MOVE 'APROVADO' TO WD-RESULTADO
+058700      ELSE
+058800          MOVE 'REPROVADO' TO WD-RESULTADO
+058900      END-IF.
+059000      WRITE TR-LINE FROM WS-DETAIL-LINE.
+059100      ADD 1 TO WS-LINE-COUNT.
+059200  2400-EXIT.
+059300      EXIT.
+059400******************************************************************
+059500* 2450-WRITE-HEADERS
+059600* STARTS A NEW REPORT PAGE - TITLE, RUN DATE AND COLUMNS
+059700******************************************************************
+059800  2450-WRITE-HEADERS.
+059900      ADD 1 TO WS-PAGE-COUNT.
+060000      MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+060100      PERFORM 9810-FORMATAR-DDMMYYYY THRU 9810-EXIT.
+060200      MOVE DATEFMT-DDMMYYYY TO WS-H2-DATA.
+060300      WRITE TR-LINE FROM WS-HEADER-1.
+060400      WRITE TR-LINE FROM WS-HEADER-2.
+060500      WRITE TR-LINE FROM WS-HEADER-3.
+060600      MOVE ZERO TO WS-LINE-COUNT.
+060700  2450-EXIT.
+060800      EXIT.
+060900******************************************************************
+061000* 2500-WRITE-CHECKPOINT
+061100* SAVES THE LAST STUDENT ID PROCESSED SO AN INTERRUPTED RUN
+061200* CAN RESTART JUST AFTER IT INSTEAD OF FROM THE TOP
+061300******************************************************************
+061400  2500-WRITE-CHECKPOINT.
+061500      MOVE SM-STUDENT-ID TO CK07-ULTIMO-STUDENT-ID.
+061600      OPEN OUTPUT CHECKPOINT-FILE.
+061700      WRITE CHECKPOINT-RECORD07.
+061800      CLOSE CHECKPOINT-FILE.
+061900      MOVE ZERO TO WS-DESDE-CHECKPOINT.
+062000  2500-EXIT.
+062100      EXIT.
+062200******************************************************************
+062300* 2600-RESET-CHECKPOINT
+062400* CLEARS THE CHECKPOINT WHEN THE RUN REACHES THE END OF THE
+062500* ROSTER SO THE NEXT RUN STARTS FROM THE TOP AGAIN
+062600******************************************************************
+062700  2600-RESET-CHECKPOINT.
+062800      MOVE SPACES TO CK07-ULTIMO-STUDENT-ID.
+062900      OPEN OUTPUT CHECKPOINT-FILE.
+063000      WRITE CHECKPOINT-RECORD07.
+063100      CLOSE CHECKPOINT-FILE.
+063200  2600-EXIT.
+063300      EXIT.
+063400******************************************************************
+063500* 3000-CONSULTA-AVULSA
+063600* INTERACTIVE AD-HOC MODE - LOOKS UP ONE STUDENT BY ID TYPED
+063700* AT THE CONSOLE AND DISPLAYS THE COMPUTED MEDIA/CONCEITO
+063800* WITHOUT TOUCHING STUDMAS, AUDITLOG OR THE CHECKPOINT. THE
+063900* FILE IS OPENED SEQUENTIAL (SAME AS BATCH MODE) SO THE LOOKUP
+064000* REPOSITIONS WITH START ON THE KEY AND THEN READS NEXT, THE
+064100* SAME WAY 1000-INITIALIZE REPOSITIONS FOR A CHECKPOINT RESTART
+064200******************************************************************
+064300  3000-CONSULTA-AVULSA.
+064400      DISPLAY 'PROGCOB07 - CONSULTA AVULSA - MATRICULA....: '
+064500          WITH NO ADVANCING.
+064600      ACCEPT WRK-CONSULTA-ID FROM CONSOLE.
+064700      OPEN INPUT STUDENT-MASTER-FILE.
+064800      OPEN INPUT COURSE-PARM-FILE.
+064900      MOVE WRK-CONSULTA-ID TO SM-STUDENT-ID.
+065000      START STUDENT-MASTER-FILE KEY IS EQUAL TO SM-STUDENT-ID
+065100          INVALID KEY
+065200              DISPLAY 'PROGCOB07 - ALUNO NAO ENCONTRADO: '
+065300                  WRK-CONSULTA-ID
+065400              GO TO 3000-FECHAR
+065500      END-START.
+065600      READ STUDENT-MASTER-FILE NEXT RECORD
+065700          AT END
+065800              DISPLAY 'PROGCOB07 - ALUNO NAO ENCONTRADO: '
+065900                  WRK-CONSULTA-ID
+066000              GO TO 3000-FECHAR
+066100      END-READ.
+066200      MOVE SM-NOTA1 TO WRK-NOTA1.
+066300      MOVE SM-NOTA2 TO WRK-NOTA2.
+066400      MOVE SM-NOTA3 TO WRK-NOTA3.
+066500      MOVE SM-NOTA4 TO WRK-NOTA4.
+066600      PERFORM 2150-READ-COURSE-PARM THRU 2150-EXIT.
+066700      PERFORM 2160-VALIDATE-NOTAS THRU 2160-EXIT.
+066800      IF WS-NOTA-INVALIDA
+066900          GO TO 3000-FECHAR
+067000      END-IF.
+067100      PERFORM 2200-COMPUTE-MEDIA THRU 2200-EXIT.
+067200      PERFORM 2250-DETERMINAR-LETRA THRU 2250-EXIT.
+067300      DISPLAY 'PROGCOB07 - ALUNO...: ' SM-STUDENT-ID ' '
+067400          SM-STUDENT-NAME.
+067500      DISPLAY 'PROGCOB07 - MEDIA...: ' WRK-MEDIA
+067600          ' CONCEITO: ' SM-LETRA.
+067700      IF SM-APROVADO
+067800          DISPLAY 'PROGCOB07 - RESULTADO: APROVADO'
+067900      ELSE
+068000          DISPLAY 'PROGCOB07 - RESULTADO: REPROVADO'
+068100      END-IF.
+068200  3000-FECHAR.
+068300      CLOSE STUDENT-MASTER-FILE COURSE-PARM-FILE.
+068400  3000-EXIT.
+068500      EXIT.
+068600******************************************************************
+068700* 8000-TERMINATE
+068800* WRITES THE REPORT FOOTER, CLOSES FILES, SHOWS RUN TOTALS,
+068900* AND CLEARS THE CHECKPOINT NOW THAT THE ROSTER IS DONE
+069000******************************************************************
+069100  8000-TERMINATE.
+069200      MOVE WS-ALUNOS-APROVADOS TO WF-APROVADOS.
+069300      MOVE WS-ALUNOS-REPROVADOS TO WF-REPROVADOS.
+069400      WRITE TR-LINE FROM WS-FOOTER-LINE.
+069500      CLOSE STUDENT-MASTER-FILE TRANSCRIPT-REPORT-FILE
+069600          COURSE-PARM-FILE AUDIT-LOG-FILE.
+069700      PERFORM 2600-RESET-CHECKPOINT THRU 2600-EXIT.
+069800      DISPLAY 'PROGCOB07 - ALUNOS PROCESSADOS: ' WS-ALUNOS-LIDOS.
+069900      DISPLAY 'PROGCOB07 - APROVADOS..........: '
+070000          WS-ALUNOS-APROVADOS.
+070100      DISPLAY 'PROGCOB07 - REPROVADOS.........: '
+070200          WS-ALUNOS-REPROVADOS.
+070300      DISPLAY 'PROGCOB07 - REJEITADOS (NOTA INVALIDA): '
+070400          WS-ALUNOS-REJEITADOS.
+070500  8000-EXIT.
+070600      EXIT.
+070700******************************************************************
+070800* SHARED DATE-FORMATTING ROUTINES (SEE DATERTN.CPY)
+070900******************************************************************
+071000  COPY DATERTN.
